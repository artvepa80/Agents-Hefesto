@@ -0,0 +1,148 @@
+      *****************************************************************
+      * Purpose: Periodic balance-history snapshot job - captures a
+      *          point-in-time balance for every active account so
+      *          trending/reporting does not depend on the live table.
+      * Rules: None (new batch program)
+      * Expected: 0 findings
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-HISTORY.
+       AUTHOR. ACCOUNTING-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAPSHOT-FILE ASSIGN TO 'BALHIST'
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One record per account captured by this run - mirrors what
+      * is inserted into BALANCE_HISTORY so the file can be reloaded
+      * if the snapshot table ever needs to be rebuilt.
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD.
+           05  SNP-ACCOUNT-ID            PIC 9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SNP-SNAPSHOT-DATE         PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SNP-BALANCE               PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SNP-CURRENCY-CODE         PIC X(03).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-ID                 PIC 9(9).
+       01  WS-ACCOUNT-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-CURRENCY-CODE              PIC X(03).
+       01  WS-SQLCODE                    PIC S9(9) COMP.
+
+      * Snapshot date - the business date this run is capturing.
+      * Supplied as a run parameter so a rerun can back-date a
+      * missed snapshot without a code change; an unattended run with
+      * no parameter (the normal nightly case) stamps today's date
+      * instead of a fixed one.
+       01  WS-SNAPSHOT-DATE-PARM         PIC X(10) VALUE SPACES.
+       01  WS-SNAPSHOT-DATE              PIC X(10).
+
+       01  WS-TODAY-YYYYMMDD             PIC 9(8).
+       01  WS-TODAY-REDEF REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YYYY             PIC 9(4).
+           05  WS-TODAY-MM               PIC 9(2).
+           05  WS-TODAY-DD               PIC 9(2).
+
+       01  WS-EOF-FLAG                   PIC X VALUE 'N'.
+           88  EOF-REACHED               VALUE 'Y'.
+       01  WS-SNAPSHOT-COUNT             PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-SNAPSHOT-BALANCES.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'Balance History Snapshot Started'.
+           ACCEPT WS-SNAPSHOT-DATE-PARM FROM COMMAND-LINE.
+           IF WS-SNAPSHOT-DATE-PARM NOT = SPACES
+               MOVE WS-SNAPSHOT-DATE-PARM TO WS-SNAPSHOT-DATE
+           ELSE
+               ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+               STRING WS-TODAY-YYYY DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   WS-TODAY-MM DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   WS-TODAY-DD DELIMITED BY SIZE
+                   INTO WS-SNAPSHOT-DATE
+               END-STRING
+           END-IF.
+           DISPLAY 'Snapshot date: ' WS-SNAPSHOT-DATE.
+           OPEN OUTPUT SNAPSHOT-FILE.
+
+       2000-SNAPSHOT-BALANCES.
+           EXEC SQL
+               DECLARE SNAPSHOT_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, BALANCE, CURRENCY_CODE
+               FROM CUSTOMERS
+               WHERE STATUS = 'ACTIVE'
+           END-EXEC.
+
+           EXEC SQL
+               OPEN SNAPSHOT_CURSOR
+           END-EXEC.
+
+           PERFORM 2100-SNAPSHOT-ONE-ACCOUNT
+               UNTIL EOF-REACHED.
+
+           EXEC SQL
+               CLOSE SNAPSHOT_CURSOR
+           END-EXEC.
+
+       2100-SNAPSHOT-ONE-ACCOUNT.
+           EXEC SQL
+               FETCH SNAPSHOT_CURSOR
+               INTO :WS-ACCOUNT-ID, :WS-ACCOUNT-BALANCE,
+                    :WS-CURRENCY-CODE
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               IF WS-SQLCODE NOT = ZERO
+                   DISPLAY 'Snapshot cursor fetch failed: ' WS-SQLCODE
+                   MOVE 'Y' TO WS-EOF-FLAG
+               ELSE
+                   PERFORM 2200-INSERT-HISTORY-ROW
+                   PERFORM 2300-WRITE-SNAPSHOT-RECORD
+                   ADD 1 TO WS-SNAPSHOT-COUNT
+               END-IF
+           END-IF.
+
+       2200-INSERT-HISTORY-ROW.
+           EXEC SQL
+               INSERT INTO BALANCE_HISTORY
+               (ACCOUNT_ID, SNAPSHOT_DATE, BALANCE, CURRENCY_CODE)
+               VALUES
+               (:WS-ACCOUNT-ID, :WS-SNAPSHOT-DATE, :WS-ACCOUNT-BALANCE,
+                :WS-CURRENCY-CODE)
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'History insert failed for account: '
+                   WS-ACCOUNT-ID
+           END-IF.
+
+       2300-WRITE-SNAPSHOT-RECORD.
+           MOVE WS-ACCOUNT-ID TO SNP-ACCOUNT-ID.
+           MOVE WS-SNAPSHOT-DATE TO SNP-SNAPSHOT-DATE.
+           MOVE WS-ACCOUNT-BALANCE TO SNP-BALANCE.
+           MOVE WS-CURRENCY-CODE TO SNP-CURRENCY-CODE.
+
+           WRITE SNAPSHOT-RECORD.
+
+       3000-FINALIZE.
+           CLOSE SNAPSHOT-FILE.
+           DISPLAY 'Balance History Snapshot Complete'.
+           DISPLAY 'Accounts snapshotted: ' WS-SNAPSHOT-COUNT.
