@@ -7,8 +7,48 @@
        PROGRAM-ID. BALANCE-CALC.
        AUTHOR: ACCOUNTING-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO 'LEDGER'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ALERT-FILE ASSIGN TO 'NEGALERT'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRAN-ACCOUNT-ID          PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  TRAN-AMOUNT              PIC S9(9)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  TRAN-TYPE                PIC X(01).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05  LED-ACCOUNT-ID           PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LED-TRAN-TYPE            PIC X(01).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LED-AMOUNT               PIC S9(9)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LED-NEW-BALANCE          PIC S9(11)V99.
+
+       FD  ALERT-FILE.
+       01  ALERT-RECORD.
+           05  ALT-ACCOUNT-ID           PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ALT-BALANCE              PIC S9(11)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ALT-MESSAGE              PIC X(30)
+               VALUE 'ACCOUNT BALANCE NEGATIVE'.
+
        WORKING-STORAGE SECTION.
+       COPY CUST-RECORD.
+
        01  WS-ACCOUNT-DATA.
            05  WS-ACCOUNT-ID            PIC 9(9).
            05  WS-ACCOUNT-TYPE          PIC X(10).
@@ -28,23 +68,113 @@
        01  WS-BALANCE-DISPLAY           PIC $$$,$$$,$$9.99.
        01  WS-SQLCODE                   PIC S9(9) COMP.
 
-       PROCEDURE DIVISION.
+      * Set on any SQL failure so MAIN-PROCESS can report a non-zero
+      * RETURN-CODE to a caller (e.g. MASTER-BATCH) without each
+      * failure branch having to know about the caller.
+       01  WS-RUN-ERROR-FLAG            PIC X VALUE 'N'.
+           88  RUN-HAD-ERROR            VALUE 'Y'.
+
+      * End-of-file switch for the transaction batch driving
+      * 2500-PROCESS-TRANSACTIONS below.
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  EOF-REACHED              VALUE 'Y'.
+       01  WS-TRANSACTION-COUNT         PIC 9(7) VALUE ZERO.
+
+      * Overdraft fee assessed whenever a transaction drives the
+      * account balance below zero, unless the shortfall exceeds the
+      * customer's CUST-CREDIT-LIMIT on file, in which case the debit
+      * is rejected instead of posted.
+       01  WS-OVERDRAFT-FEE             PIC S9(7)V99 VALUE 35.00.
+       01  WS-OVERDRAFT-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-OVERDRAFT-SHORTFALL       PIC S9(11)V99 COMP-3.
+       01  WS-DEBIT-REJECTED-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-DEBIT-REJECTED-FLAG       PIC X VALUE 'N'.
+           88  DEBIT-REJECTED           VALUE 'Y'.
+
+      * Run mode - TRANS drives the batch transaction file through
+      * 2500-PROCESS-TRANSACTIONS above; INTEREST drives the nightly
+      * interest accrual run below through the same 4000-UPDATE-BALANCE
+      * logic.
+       01  WS-RUN-MODE                  PIC X(8) VALUE 'TRANS'.
+           88  RUN-TRANSACTIONS         VALUE 'TRANS'.
+           88  RUN-INTEREST-ACCRUAL     VALUE 'INTEREST'.
+
+      * Daily interest rate applied to savings-type accounts by the
+      * accrual run (annual rate divided out to a daily factor),
+      * looked up by ACCOUNT_TYPE rather than applied as one flat rate.
+       01  WS-INTEREST-RATE-COUNT       PIC 9(2) VALUE 2.
+       01  WS-INTEREST-RATE-TABLE.
+           05  WS-INTEREST-RATE-ENTRY OCCURS 2 TIMES.
+               10  WS-RATE-ACCOUNT-TYPE PIC X(10).
+               10  WS-RATE-DAILY-RATE   PIC S9V9(6).
+       01  WS-RATE-TYPE-INDEX           PIC 9(2).
+       01  WS-DAILY-INTEREST-RATE       PIC S9V9(6) VALUE ZERO.
+       01  WS-INTEREST-AMOUNT           PIC S9(9)V99 COMP-3.
+       01  WS-INTEREST-EOF-FLAG         PIC X VALUE 'N'.
+           88  INTEREST-EOF-REACHED     VALUE 'Y'.
+       01  WS-INTEREST-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-NEGATIVE-ALERT-COUNT      PIC 9(7) VALUE ZERO.
+
+      * Run mode is normally supplied by a caller (MASTER-BATCH via
+      * CALL ... USING, or this program's own JCL PARM when it is run
+      * as its own job step) - WS-RUN-MODE above keeps its TRANS
+      * default when no mode is passed at all.
+       LINKAGE SECTION.
+       01  LS-RUN-MODE-PARM             PIC X(8).
+
+       PROCEDURE DIVISION USING OPTIONAL LS-RUN-MODE-PARM.
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
-           PERFORM 2000-RETRIEVE-BALANCE.
-           PERFORM 3000-CALCULATE-NEW-BALANCE.
-           PERFORM 4000-UPDATE-BALANCE.
+           IF RUN-INTEREST-ACCRUAL
+               PERFORM 6000-DAILY-INTEREST-ACCRUAL
+           ELSE
+               PERFORM 2500-PROCESS-TRANSACTIONS UNTIL EOF-REACHED
+           END-IF.
            PERFORM 5000-FINALIZE.
-           STOP RUN.
+           IF RUN-HAD-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        1000-INITIALIZE.
            DISPLAY 'Balance Calculation Started'.
+           IF ADDRESS OF LS-RUN-MODE-PARM NOT = NULL
+               MOVE LS-RUN-MODE-PARM TO WS-RUN-MODE
+           END-IF.
            MOVE ZERO TO WS-CALCULATED-BALANCE.
            MOVE ZERO TO WS-TRANS-AMOUNT.
+           MOVE 'SAVINGS' TO WS-RATE-ACCOUNT-TYPE(1).
+           MOVE .000130 TO WS-RATE-DAILY-RATE(1).
+           MOVE 'MONEY-MKT' TO WS-RATE-ACCOUNT-TYPE(2).
+           MOVE .000095 TO WS-RATE-DAILY-RATE(2).
+           OPEN OUTPUT LEDGER-FILE.
+           OPEN OUTPUT ALERT-FILE.
+           IF RUN-TRANSACTIONS
+               OPEN INPUT TRANSACTION-FILE
+               PERFORM 2400-READ-TRANSACTION
+           END-IF.
 
-       2000-RETRIEVE-BALANCE.
-           MOVE 987654321 TO WS-ACCOUNT-ID.
+       2400-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2500-PROCESS-TRANSACTIONS.
+           MOVE TRAN-ACCOUNT-ID TO WS-ACCOUNT-ID.
+           MOVE TRAN-AMOUNT TO WS-TRANS-AMOUNT.
+           MOVE TRAN-TYPE TO WS-TRANS-TYPE.
+           MOVE 'N' TO WS-DEBIT-REJECTED-FLAG.
+           ADD 1 TO WS-TRANSACTION-COUNT.
 
+           PERFORM 2000-RETRIEVE-BALANCE.
+           PERFORM 3000-CALCULATE-NEW-BALANCE.
+           PERFORM 4000-UPDATE-BALANCE.
+           PERFORM 2400-READ-TRANSACTION.
+
+       2000-RETRIEVE-BALANCE.
            EXEC SQL
                SELECT ACCOUNT_TYPE, BALANCE
                INTO :WS-ACCOUNT-TYPE, :WS-ACCOUNT-BALANCE
@@ -57,13 +187,31 @@
                DISPLAY 'Current balance retrieved: ' WS-ACCOUNT-BALANCE
            ELSE
                DISPLAY 'Balance retrieval failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
                MOVE ZERO TO WS-ACCOUNT-BALANCE
            END-IF.
 
-       3000-CALCULATE-NEW-BALANCE.
-           MOVE 250.75 TO WS-TRANS-AMOUNT.
-           MOVE 'C' TO WS-TRANS-TYPE.
+           PERFORM 2050-RETRIEVE-CREDIT-LIMIT.
 
+      * Credit limit lives on the customer's row, not the account's -
+      * CUSTOMER_ID and ACCOUNT_ID share the same key space throughout
+      * this system, so the account id doubles as the lookup key here.
+       2050-RETRIEVE-CREDIT-LIMIT.
+           EXEC SQL
+               SELECT CREDIT_LIMIT
+               INTO :CUST-CREDIT-LIMIT
+               FROM CUSTOMERS
+               WHERE CUSTOMER_ID = :WS-ACCOUNT-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'Credit limit lookup failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE ZERO TO CUST-CREDIT-LIMIT
+           END-IF.
+
+       3000-CALCULATE-NEW-BALANCE.
            IF TRANS-CREDIT
                COMPUTE WS-CALCULATED-BALANCE =
                    WS-ACCOUNT-BALANCE + WS-TRANS-AMOUNT
@@ -76,26 +224,160 @@
                END-IF
            END-IF.
 
+           IF WS-CALCULATED-BALANCE < ZERO AND TRANS-DEBIT
+               PERFORM 3100-ASSESS-OVERDRAFT-FEE
+           END-IF.
+
            MOVE WS-CALCULATED-BALANCE TO WS-BALANCE-DISPLAY.
            DISPLAY 'New balance: ' WS-BALANCE-DISPLAY.
 
+      * A debit that would take the account further negative than the
+      * customer's credit limit allows is rejected outright instead of
+      * posted with a fee.
+       3100-ASSESS-OVERDRAFT-FEE.
+      * The shortfall used for the credit-limit check must include the
+      * fee this paragraph is about to apply - checking the pre-fee
+      * shortfall lets a fee push a near-limit balance past the limit
+      * with no re-check.
+           COMPUTE WS-OVERDRAFT-SHORTFALL =
+               (WS-CALCULATED-BALANCE * -1) + WS-OVERDRAFT-FEE.
+
+           IF WS-OVERDRAFT-SHORTFALL > CUST-CREDIT-LIMIT
+               MOVE 'Y' TO WS-DEBIT-REJECTED-FLAG
+               ADD 1 TO WS-DEBIT-REJECTED-COUNT
+               DISPLAY 'Debit rejected - exceeds credit limit of '
+                   CUST-CREDIT-LIMIT ' for account ' WS-ACCOUNT-ID
+           ELSE
+               COMPUTE WS-CALCULATED-BALANCE =
+                   WS-CALCULATED-BALANCE - WS-OVERDRAFT-FEE
+               ADD 1 TO WS-OVERDRAFT-COUNT
+               DISPLAY 'Overdraft fee assessed: ' WS-OVERDRAFT-FEE
+           END-IF.
+
        4000-UPDATE-BALANCE.
-           MOVE WS-CALCULATED-BALANCE TO WS-ACCOUNT-BALANCE.
+           IF DEBIT-REJECTED
+               DISPLAY 'Account not updated - debit rejected: '
+                   WS-ACCOUNT-ID
+           ELSE
+               MOVE WS-CALCULATED-BALANCE TO WS-ACCOUNT-BALANCE
+
+               EXEC SQL
+                   UPDATE ACCOUNTS
+                   SET BALANCE = :WS-ACCOUNT-BALANCE,
+                       LAST_UPDATE = CURRENT TIMESTAMP
+                   WHERE ACCOUNT_ID = :WS-ACCOUNT-ID
+               END-EXEC
+
+               MOVE SQLCODE TO WS-SQLCODE
+               IF WS-SQLCODE = ZERO
+                   DISPLAY 'Balance updated successfully'
+                   PERFORM 4100-WRITE-LEDGER-RECORD
+                   IF WS-ACCOUNT-BALANCE < ZERO
+                       PERFORM 4200-WRITE-NEGATIVE-ALERT
+                   END-IF
+               ELSE
+                   DISPLAY 'Balance update failed: ' WS-SQLCODE
+                   MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               END-IF
+           END-IF.
+
+       4100-WRITE-LEDGER-RECORD.
+           MOVE WS-ACCOUNT-ID TO LED-ACCOUNT-ID.
+           MOVE WS-TRANS-TYPE TO LED-TRAN-TYPE.
+           MOVE WS-TRANS-AMOUNT TO LED-AMOUNT.
+           MOVE WS-ACCOUNT-BALANCE TO LED-NEW-BALANCE.
+
+           WRITE LEDGER-RECORD.
+
+       4200-WRITE-NEGATIVE-ALERT.
+           MOVE WS-ACCOUNT-ID TO ALT-ACCOUNT-ID.
+           MOVE WS-ACCOUNT-BALANCE TO ALT-BALANCE.
+
+           WRITE ALERT-RECORD.
+
+           ADD 1 TO WS-NEGATIVE-ALERT-COUNT.
+           DISPLAY 'Negative balance alert raised: ' WS-ACCOUNT-ID.
+
+       6000-DAILY-INTEREST-ACCRUAL.
+           DISPLAY 'Daily interest accrual starting'.
 
            EXEC SQL
-               UPDATE ACCOUNTS
-               SET BALANCE = :WS-ACCOUNT-BALANCE,
-                   LAST_UPDATE = CURRENT TIMESTAMP
-               WHERE ACCOUNT_ID = :WS-ACCOUNT-ID
+               DECLARE INTEREST_CURSOR CURSOR FOR
+               SELECT ACCOUNT_ID, BALANCE, ACCOUNT_TYPE
+               FROM ACCOUNTS
+               WHERE STATUS = 'ACTIVE'
+                 AND BALANCE > 0
+                 AND ACCOUNT_TYPE IN ('SAVINGS', 'MONEY-MKT')
+           END-EXEC.
+
+           EXEC SQL
+               OPEN INTEREST_CURSOR
+           END-EXEC.
+
+           PERFORM 6100-ACCRUE-ACCOUNT-INTEREST
+               UNTIL INTEREST-EOF-REACHED.
+
+           EXEC SQL
+               CLOSE INTEREST_CURSOR
+           END-EXEC.
+
+           DISPLAY 'Daily interest accrual complete - credited: '
+               WS-INTEREST-COUNT.
+
+       6100-ACCRUE-ACCOUNT-INTEREST.
+           EXEC SQL
+               FETCH INTEREST_CURSOR
+               INTO :WS-ACCOUNT-ID, :WS-ACCOUNT-BALANCE,
+                    :WS-ACCOUNT-TYPE
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
-           IF WS-SQLCODE = ZERO
-               DISPLAY 'Balance updated successfully'
+           IF WS-SQLCODE = 100
+               MOVE 'Y' TO WS-INTEREST-EOF-FLAG
            ELSE
-               DISPLAY 'Balance update failed: ' WS-SQLCODE
+               IF WS-SQLCODE NOT = ZERO
+                   DISPLAY 'Interest cursor fetch failed: ' WS-SQLCODE
+                   MOVE 'Y' TO WS-RUN-ERROR-FLAG
+                   MOVE 'Y' TO WS-INTEREST-EOF-FLAG
+               ELSE
+                   PERFORM 6150-LOOKUP-INTEREST-RATE
+                   COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       WS-ACCOUNT-BALANCE * WS-DAILY-INTEREST-RATE
+                   COMPUTE WS-CALCULATED-BALANCE =
+                       WS-ACCOUNT-BALANCE + WS-INTEREST-AMOUNT
+                   MOVE WS-INTEREST-AMOUNT TO WS-TRANS-AMOUNT
+                   MOVE 'I' TO WS-TRANS-TYPE
+                   PERFORM 4000-UPDATE-BALANCE
+                   ADD 1 TO WS-INTEREST-COUNT
+               END-IF
+           END-IF.
+
+      * Rate is keyed by ACCOUNT_TYPE rather than one flat rate for
+      * every account - the cursor above already limits the accrual
+      * run to the interest-bearing types this table knows about.
+       6150-LOOKUP-INTEREST-RATE.
+           MOVE ZERO TO WS-DAILY-INTEREST-RATE.
+           PERFORM 6160-FIND-RATE-FOR-TYPE
+               VARYING WS-RATE-TYPE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-TYPE-INDEX > WS-INTEREST-RATE-COUNT.
+
+       6160-FIND-RATE-FOR-TYPE.
+           IF WS-RATE-ACCOUNT-TYPE(WS-RATE-TYPE-INDEX) = WS-ACCOUNT-TYPE
+               MOVE WS-RATE-DAILY-RATE(WS-RATE-TYPE-INDEX)
+                   TO WS-DAILY-INTEREST-RATE
            END-IF.
 
        5000-FINALIZE.
+           IF RUN-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE LEDGER-FILE.
+           CLOSE ALERT-FILE.
            DISPLAY 'Balance Calculation Complete'.
-           DISPLAY 'Account ID: ' WS-ACCOUNT-ID.
+           DISPLAY 'Transactions processed: ' WS-TRANSACTION-COUNT.
+           DISPLAY 'Overdraft fees assessed: ' WS-OVERDRAFT-COUNT.
+           DISPLAY 'Interest accruals posted: ' WS-INTEREST-COUNT.
+           DISPLAY 'Negative balance alerts raised: '
+               WS-NEGATIVE-ALERT-COUNT.
+           DISPLAY 'Debits rejected - over credit limit: '
+               WS-DEBIT-REJECTED-COUNT.
