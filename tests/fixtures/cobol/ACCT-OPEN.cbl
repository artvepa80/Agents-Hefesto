@@ -15,15 +15,87 @@
        01  WS-SQLCODE                   PIC S9(9) COMP.
        01  WS-NEW-ACCOUNT-ID            PIC 9(9).
        01  WS-INITIAL-DEPOSIT           PIC S9(9)V99.
-       01  WS-APPROVAL-STATUS           PIC X(10).
+       01  WS-APPROVAL-STATUS           PIC X(20).
+
+      * Centralized exception log - a failure is still DISPLAYed at
+      * the point it happens, but is also handed to the shared
+      * exception-logging routine so ops can see it alongside every
+      * other batch program's failures in one common log.
+       01  WS-EXCP-PROGRAM              PIC X(12) VALUE 'ACCT-OPEN'.
+       01  WS-EXCP-PARAGRAPH            PIC X(20).
+       01  WS-EXCP-CODE                 PIC S9(9).
+       01  WS-EXCP-TIMESTAMP            PIC 9(08).
+       01  WS-EXCP-KEY-DATA             PIC X(20).
+
+      * Set on any SQL failure so MAIN-PROCESS can report a non-zero
+      * RETURN-CODE to a caller (e.g. MASTER-BATCH) without each
+      * failure branch having to know about the caller.
+       01  WS-RUN-ERROR-FLAG            PIC X VALUE 'N'.
+           88  RUN-HAD-ERROR            VALUE 'Y'.
+
+      * Minimum opening deposit enforced by 3000-OPEN-ACCOUNT.
+       01  WS-MIN-OPENING-DEPOSIT       PIC S9(9)V99 VALUE 100.00.
+
+      * Currency the account is being opened in, and the rate table
+      * used to validate/convert the deposit against the USD-based
+      * minimum above.
+       01  WS-ACCOUNT-CURRENCY          PIC X(3) VALUE 'CAD'.
+       01  WS-USD-EQUIV-DEPOSIT         PIC S9(9)V99.
+       01  WS-RATE-INDEX                PIC 9(2).
+       01  WS-RATE-TABLE-COUNT          PIC 9(2) VALUE 3.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 3 TIMES.
+               10  WS-RATE-CURRENCY     PIC X(3).
+               10  WS-RATE-TO-USD       PIC 9(3)V9999.
+       01  WS-CURRENCY-FOUND            PIC X VALUE 'N'.
+           88  CURRENCY-RATE-FOUND      VALUE 'Y'.
+
+      * Joint/co-owner support - WS-OWNER-COUNT = 1 is a standard
+      * single-owner account; 2 or more attaches additional owners
+      * to the same account via ACCOUNT-OWNERS.
+       01  WS-OWNER-COUNT               PIC 9(2) VALUE 2.
+       01  WS-OWNER-INDEX               PIC 9(2).
+       01  WS-OWNER-TABLE.
+           05  WS-OWNER-ENTRY OCCURS 1 TO 10 TIMES
+               DEPENDING ON WS-OWNER-COUNT.
+               10  WS-OWNER-CUST-ID     PIC 9(9).
+               10  WS-OWNER-NAME        PIC X(50).
+               10  WS-OWNER-RELATIONSHIP PIC X(15).
+               10  WS-OWNER-STATUS      PIC X(10) VALUE SPACES.
+                   88  OWNER-CREATED    VALUE 'CREATED'.
+                   88  OWNER-NEEDS-REVIEW VALUE 'REVIEW'.
+      * Individual/business discriminator for this owner, and the
+      * owner's tax ID (SSN for an individual, EIN for a business).
+               10  WS-OWNER-TYPE        PIC X(1) VALUE 'I'.
+                   88  OWNER-TYPE-BUSINESS VALUE 'B'.
+               10  WS-OWNER-TAX-ID      PIC X(20) VALUE SPACES.
+
+      * Duplicate-customer screen run by 2010-CHECK-DUPLICATE.
+       01  WS-DUP-COUNT                 PIC 9(5) VALUE ZERO.
+
+      * KYC verification result from 2015-CHECK-KYC-STATUS.
+       01  WS-KYC-RESULT                PIC X(1) VALUE 'P'.
+           88  KYC-RESULT-CLEARED       VALUE 'C'.
+           88  KYC-RESULT-REJECTED      VALUE 'R'.
+       01  WS-KYC-CHECK-DATE            PIC X(10) VALUE '2026-04-25'.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
-           PERFORM 2000-CREATE-CUSTOMER.
+           PERFORM 2000-CREATE-CUSTOMER
+               VARYING WS-OWNER-INDEX FROM 1 BY 1
+               UNTIL WS-OWNER-INDEX > WS-OWNER-COUNT.
+           PERFORM 2500-LINK-OWNER-TO-ACCOUNT
+               VARYING WS-OWNER-INDEX FROM 1 BY 1
+               UNTIL WS-OWNER-INDEX > WS-OWNER-COUNT.
            PERFORM 3000-OPEN-ACCOUNT.
            PERFORM 4000-FINALIZE.
-           STOP RUN.
+           IF RUN-HAD-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        1000-INITIALIZE.
            DISPLAY 'Account Opening Process Started'.
@@ -31,61 +103,280 @@
            MOVE ZERO TO WS-INITIAL-DEPOSIT.
            MOVE 'PENDING' TO WS-APPROVAL-STATUS.
 
+           MOVE 123456789 TO WS-OWNER-CUST-ID(1).
+           MOVE 'JOHN DOE' TO WS-OWNER-NAME(1).
+           MOVE 'PRIMARY' TO WS-OWNER-RELATIONSHIP(1).
+
+           MOVE 'I' TO WS-OWNER-TYPE(1).
+           MOVE '123-45-6789' TO WS-OWNER-TAX-ID(1).
+
+           MOVE 987654322 TO WS-OWNER-CUST-ID(2).
+           MOVE 'JANE DOE' TO WS-OWNER-NAME(2).
+           MOVE 'JOINT' TO WS-OWNER-RELATIONSHIP(2).
+           MOVE 'I' TO WS-OWNER-TYPE(2).
+           MOVE '987-65-4321' TO WS-OWNER-TAX-ID(2).
+
+           MOVE 'USD' TO WS-RATE-CURRENCY(1).
+           MOVE 1.0000 TO WS-RATE-TO-USD(1).
+           MOVE 'CAD' TO WS-RATE-CURRENCY(2).
+           MOVE 0.7300 TO WS-RATE-TO-USD(2).
+           MOVE 'EUR' TO WS-RATE-CURRENCY(3).
+           MOVE 1.0800 TO WS-RATE-TO-USD(3).
+
        2000-CREATE-CUSTOMER.
-           MOVE 123456789 TO CUST-ID.
-           MOVE 'JOHN DOE' TO CUST-NAME.
+           MOVE WS-OWNER-CUST-ID(WS-OWNER-INDEX) TO CUST-ID.
+           MOVE WS-OWNER-NAME(WS-OWNER-INDEX) TO CUST-NAME.
            MOVE '123 MAIN ST' TO CUST-STREET.
            MOVE 'ANYTOWN' TO CUST-CITY.
            MOVE 'CA' TO CUST-STATE.
            MOVE 12345 TO CUST-ZIP.
            MOVE '555-1234' TO CUST-PHONE.
            MOVE 'john.doe@example.com' TO CUST-EMAIL.
+           MOVE WS-ACCOUNT-CURRENCY TO CUST-CURRENCY-CODE.
            MOVE 0.00 TO CUST-ACCOUNT-BALANCE.
            MOVE 5000.00 TO CUST-CREDIT-LIMIT.
            MOVE 'ACTIVE' TO CUST-STATUS.
            MOVE '2026-04-25' TO CUST-CREATED-DATE.
            MOVE '2026-04-25' TO CUST-LAST-ACTIVITY.
+           MOVE WS-OWNER-TYPE(WS-OWNER-INDEX) TO CUST-TYPE.
+           MOVE WS-OWNER-TAX-ID(WS-OWNER-INDEX) TO CUST-TAX-ID.
+
+           IF CUST-TYPE-BUSINESS
+               PERFORM 2017-POPULATE-SIGNERS
+           ELSE
+               MOVE ZERO TO CUST-SIGNER-COUNT
+           END-IF.
+
+      * No separate mailing address supplied at opening - defaults
+      * to the legal/billing address above until the customer
+      * registers a different one.
+           MOVE CUST-STREET TO CUST-MAILING-STREET.
+           MOVE CUST-CITY TO CUST-MAILING-CITY.
+           MOVE CUST-STATE TO CUST-MAILING-STATE.
+           MOVE CUST-ZIP TO CUST-MAILING-ZIP.
+
+           PERFORM 2010-CHECK-DUPLICATE.
+
+           IF NOT OWNER-NEEDS-REVIEW(WS-OWNER-INDEX)
+               PERFORM 2015-CHECK-KYC-STATUS
+           END-IF.
+
+           IF NOT OWNER-NEEDS-REVIEW(WS-OWNER-INDEX)
+               PERFORM 2020-INSERT-CUSTOMER
+           END-IF.
+
+      * Business accounts carry a list of individuals authorized to
+      * act on the account - supplied here the same way the rest of
+      * this program's customer data is, until a real onboarding
+      * front end is wired in. Individual accounts have no signer
+      * list; the account holder is the only authorized party.
+       2017-POPULATE-SIGNERS.
+           MOVE 2 TO CUST-SIGNER-COUNT.
+           MOVE WS-OWNER-NAME(1) TO CUST-SIGNER-NAME(1).
+           MOVE WS-OWNER-TAX-ID(1) TO CUST-SIGNER-ID(1).
+           MOVE WS-OWNER-NAME(2) TO CUST-SIGNER-NAME(2).
+           MOVE WS-OWNER-TAX-ID(2) TO CUST-SIGNER-ID(2).
+
+       2015-CHECK-KYC-STATUS.
+      * Delegates identity verification to the compliance team's KYC
+      * utility - individuals are screened against ID/address data,
+      * businesses against the tax ID and beneficial-ownership data.
+           MOVE 'P' TO WS-KYC-RESULT.
+           CALL 'KYC-UTIL' USING CUST-ID, CUST-TYPE, CUST-TAX-ID,
+               WS-KYC-RESULT.
+
+           EVALUATE TRUE
+               WHEN KYC-RESULT-CLEARED
+                   MOVE 'C' TO CUST-KYC-STATUS
+                   MOVE WS-KYC-CHECK-DATE TO CUST-KYC-REVIEW-DATE
+               WHEN KYC-RESULT-REJECTED
+                   MOVE 'R' TO CUST-KYC-STATUS
+                   MOVE WS-KYC-CHECK-DATE TO CUST-KYC-REVIEW-DATE
+                   MOVE 'REVIEW' TO WS-OWNER-STATUS(WS-OWNER-INDEX)
+                   DISPLAY 'KYC rejected - customer not created: '
+                       CUST-ID
+               WHEN OTHER
+                   MOVE 'P' TO CUST-KYC-STATUS
+           END-EVALUATE.
+
+       2010-CHECK-DUPLICATE.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUP-COUNT
+               FROM CUSTOMERS
+               WHERE NAME = :CUST-NAME
+                 AND (PHONE = :CUST-PHONE OR EMAIL = :CUST-EMAIL)
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = ZERO AND WS-DUP-COUNT > ZERO
+               MOVE 'REVIEW' TO WS-OWNER-STATUS(WS-OWNER-INDEX)
+               DISPLAY 'Possible duplicate customer - flagged for '
+                   'manual review: ' CUST-NAME
+           END-IF.
 
+       2020-INSERT-CUSTOMER.
            EXEC SQL
                INSERT INTO CUSTOMERS
                (CUSTOMER_ID, NAME, STREET, CITY, STATE, ZIP,
-                PHONE, EMAIL, BALANCE, CREDIT_LIMIT, STATUS,
-                CREATED_DATE, LAST_ACTIVITY)
+                PHONE, EMAIL, CURRENCY_CODE, BALANCE, CREDIT_LIMIT,
+                STATUS, CREATED_DATE, LAST_ACTIVITY, KYC_STATUS,
+                KYC_REVIEW_DATE, CUSTOMER_TYPE, TAX_ID,
+                MAILING_STREET, MAILING_CITY, MAILING_STATE,
+                MAILING_ZIP)
                VALUES
                (:CUST-ID, :CUST-NAME, :CUST-STREET, :CUST-CITY,
                 :CUST-STATE, :CUST-ZIP, :CUST-PHONE, :CUST-EMAIL,
-                :CUST-ACCOUNT-BALANCE, :CUST-CREDIT-LIMIT,
-                :CUST-STATUS, :CUST-CREATED-DATE, :CUST-LAST-ACTIVITY)
+                :CUST-CURRENCY-CODE, :CUST-ACCOUNT-BALANCE,
+                :CUST-CREDIT-LIMIT, :CUST-STATUS, :CUST-CREATED-DATE,
+                :CUST-LAST-ACTIVITY, :CUST-KYC-STATUS,
+                :CUST-KYC-REVIEW-DATE, :CUST-TYPE, :CUST-TAX-ID,
+                :CUST-MAILING-STREET, :CUST-MAILING-CITY,
+                :CUST-MAILING-STATE, :CUST-MAILING-ZIP)
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
            IF WS-SQLCODE = ZERO
+               MOVE 'CREATED' TO WS-OWNER-STATUS(WS-OWNER-INDEX)
                DISPLAY 'Customer record created: ' CUST-ID
            ELSE
                DISPLAY 'Customer creation failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE '2020-INSERT-CUSTOMER' TO WS-EXCP-PARAGRAPH
+               MOVE WS-SQLCODE TO WS-EXCP-CODE
+               MOVE CUST-ID TO WS-EXCP-KEY-DATA
+               ACCEPT WS-EXCP-TIMESTAMP FROM TIME
+               CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+                   WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+                   WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA
+           END-IF.
+
+      * The primary owner's customer row is the account of record -
+      * co-owners are tied to it through ACCOUNT-OWNERS rather than
+      * each getting their own balance-bearing row.
+           IF WS-OWNER-INDEX = 1 AND OWNER-CREATED(WS-OWNER-INDEX)
+               MOVE CUST-ID TO WS-NEW-ACCOUNT-ID
+           END-IF.
+
+       2500-LINK-OWNER-TO-ACCOUNT.
+           IF OWNER-CREATED(WS-OWNER-INDEX) AND WS-NEW-ACCOUNT-ID
+                   NOT = ZERO
+               PERFORM 2510-INSERT-OWNER-LINK
+           ELSE
+               DISPLAY 'Skipping owner link - customer not created: '
+                   WS-OWNER-CUST-ID(WS-OWNER-INDEX)
+           END-IF.
+
+       2510-INSERT-OWNER-LINK.
+           EXEC SQL
+               INSERT INTO ACCOUNT_OWNERS
+               (ACCOUNT_ID, CUSTOMER_ID, RELATIONSHIP)
+               VALUES
+               (:WS-NEW-ACCOUNT-ID, :WS-OWNER-CUST-ID(WS-OWNER-INDEX),
+                :WS-OWNER-RELATIONSHIP(WS-OWNER-INDEX))
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = ZERO
+               DISPLAY 'Owner linked to account: '
+                   WS-OWNER-CUST-ID(WS-OWNER-INDEX)
+           ELSE
+               DISPLAY 'Owner link failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
            END-IF.
 
        3000-OPEN-ACCOUNT.
-           MOVE 1000.00 TO WS-INITIAL-DEPOSIT.
+      * Re-read the primary owner's row - the working-storage copy
+      * was last overwritten by the final owner processed above.
+           EXEC SQL
+               SELECT BALANCE, KYC_STATUS
+               INTO :CUST-ACCOUNT-BALANCE, :CUST-KYC-STATUS
+               FROM CUSTOMERS
+               WHERE CUSTOMER_ID = :WS-NEW-ACCOUNT-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+      * No primary owner was created above (duplicate/KYC/insert
+      * failure on owner index 1 left WS-NEW-ACCOUNT-ID at ZERO) -
+      * nothing to fund.
+               DISPLAY 'Primary owner lookup failed - account not '
+                   'funded: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE 'NOT-FOUND' TO WS-APPROVAL-STATUS
+           ELSE
+               MOVE 1000.00 TO WS-INITIAL-DEPOSIT
+
+               IF NOT KYC-CLEARED
+                   MOVE 'KYC-PENDING' TO WS-APPROVAL-STATUS
+                   DISPLAY 'Account not funded - KYC not cleared: '
+                       WS-NEW-ACCOUNT-ID
+               ELSE
+                   PERFORM 2900-CONVERT-DEPOSIT-TO-USD
+
+                   IF NOT CURRENCY-RATE-FOUND
+                       MOVE 'BAD-CURRENCY' TO WS-APPROVAL-STATUS
+                       DISPLAY 'Unsupported account currency: '
+                           WS-ACCOUNT-CURRENCY
+                   ELSE
+                       IF WS-USD-EQUIV-DEPOSIT < WS-MIN-OPENING-DEPOSIT
+                           MOVE 'BELOW-MINIMUM' TO WS-APPROVAL-STATUS
+                           DISPLAY 'Deposit below minimum of '
+                               WS-MIN-OPENING-DEPOSIT
+                               ' USD - account not funded'
+                       ELSE
+                           PERFORM 2950-FUND-ACCOUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2900-CONVERT-DEPOSIT-TO-USD.
+           MOVE 'N' TO WS-CURRENCY-FOUND.
+           MOVE ZERO TO WS-USD-EQUIV-DEPOSIT.
+
+           PERFORM 2910-FIND-RATE
+               VARYING WS-RATE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-INDEX > WS-RATE-TABLE-COUNT
+                  OR CURRENCY-RATE-FOUND.
+
+       2910-FIND-RATE.
+           IF WS-RATE-CURRENCY(WS-RATE-INDEX) = WS-ACCOUNT-CURRENCY
+               MOVE 'Y' TO WS-CURRENCY-FOUND
+               COMPUTE WS-USD-EQUIV-DEPOSIT ROUNDED =
+                   WS-INITIAL-DEPOSIT * WS-RATE-TO-USD(WS-RATE-INDEX)
+           END-IF.
+
+       2950-FUND-ACCOUNT.
            COMPUTE CUST-ACCOUNT-BALANCE =
                CUST-ACCOUNT-BALANCE + WS-INITIAL-DEPOSIT.
 
            EXEC SQL
                UPDATE CUSTOMERS
                SET BALANCE = :CUST-ACCOUNT-BALANCE
-               WHERE CUSTOMER_ID = :CUST-ID
+               WHERE CUSTOMER_ID = :WS-NEW-ACCOUNT-ID
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
            IF WS-SQLCODE = ZERO
                MOVE 'APPROVED' TO WS-APPROVAL-STATUS
                DISPLAY 'Account opened with balance: '
-                   CUST-ACCOUNT-BALANCE
+                   CUST-ACCOUNT-BALANCE ' ' WS-ACCOUNT-CURRENCY
            ELSE
+               MOVE 'UPDATE-FAILED' TO WS-APPROVAL-STATUS
                DISPLAY 'Account opening failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE '2950-FUND-ACCOUNT' TO WS-EXCP-PARAGRAPH
+               MOVE WS-SQLCODE TO WS-EXCP-CODE
+               MOVE WS-NEW-ACCOUNT-ID TO WS-EXCP-KEY-DATA
+               ACCEPT WS-EXCP-TIMESTAMP FROM TIME
+               CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+                   WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+                   WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA
            END-IF.
 
        4000-FINALIZE.
            DISPLAY 'Account Opening Process Complete'.
            DISPLAY 'Status: ' WS-APPROVAL-STATUS.
-           DISPLAY 'Customer ID: ' CUST-ID.
+           DISPLAY 'Account ID: ' WS-NEW-ACCOUNT-ID.
+           DISPLAY 'Owners on account: ' WS-OWNER-COUNT.
