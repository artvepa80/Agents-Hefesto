@@ -11,8 +11,40 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETRY-QUEUE-FILE ASSIGN TO 'RETRYQ'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      * Balance updates that fail their SQL UPDATE are queued here
+      * for a later retry run rather than being lost.
+       FD  RETRY-QUEUE-FILE.
+       01  RETRY-QUEUE-RECORD.
+           05  RTQ-CUSTOMER-ID          PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RTQ-BALANCE              PIC S9(11)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RTQ-SQLCODE              PIC S9(9).
+
+      * One record per successful balance change - who, what account,
+      * the balance before and after, when, and which program made the
+      * change - for audit and reconciliation.
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-CUSTOMER-ID          PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  AUD-OLD-BALANCE          PIC S9(11)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  AUD-NEW-BALANCE          PIC S9(11)V99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  AUD-TIMESTAMP            PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  AUD-PROGRAM-ID           PIC X(10) VALUE 'CLEAN-PROG'.
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-RECORD.
            05  WS-CUSTOMER-ID           PIC 9(9).
@@ -20,6 +52,11 @@
            05  WS-ACCOUNT-BALANCE       PIC S9(11)V99 COMP-3.
            05  WS-ACCOUNT-STATUS        PIC X(10).
 
+      * Balance on file before this run's update, captured for the
+      * audit trail.
+       01  WS-OLD-BALANCE               PIC S9(11)V99 COMP-3.
+       01  WS-AUDIT-TIMESTAMP            PIC 9(08).
+
        01  WS-DB-STATUS                 PIC X(2).
        01  WS-SQLCODE                   PIC S9(9) COMP.
        01  WS-TRANSACTION-COUNT         PIC 9(5) VALUE ZERO.
@@ -28,6 +65,20 @@
 
        01  WS-QUERY                     PIC X(200).
 
+      * Batch-size threshold - configurable per run instead of a
+      * fixed cutoff.
+       01  WS-BATCH-SIZE-PARM           PIC X(05) VALUE SPACES.
+       01  WS-BATCH-SIZE                PIC 9(5) VALUE 00100.
+       01  WS-RETRY-COUNT               PIC 9(5) VALUE ZERO.
+
+      * Downstream notification - fired after every successful
+      * balance change so subscribing systems (statements, fraud
+      * monitoring) stay in sync.
+       01  WS-NOTIFY-EVENT-TYPE         PIC X(20) VALUE
+           'BALANCE-UPDATED'.
+       01  WS-NOTIFY-STATUS             PIC X(2).
+           88  NOTIFY-SENT              VALUE '00'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
@@ -39,7 +90,13 @@
        1000-INITIALIZE.
            MOVE ZERO TO WS-TRANSACTION-COUNT.
            MOVE 'N' TO WS-EOF-FLAG.
+           ACCEPT WS-BATCH-SIZE-PARM FROM COMMAND-LINE.
+           IF WS-BATCH-SIZE-PARM NOT = SPACES
+               MOVE WS-BATCH-SIZE-PARM TO WS-BATCH-SIZE
+           END-IF.
            DISPLAY 'Starting customer processing...'.
+           OPEN OUTPUT RETRY-QUEUE-FILE.
+           OPEN OUTPUT AUDIT-TRAIL-FILE.
 
        2000-PROCESS-CUSTOMERS.
            PERFORM 2100-READ-CUSTOMER.
@@ -53,16 +110,31 @@
        2100-READ-CUSTOMER.
       * Simulates reading customer record
            ADD 1 TO WS-TRANSACTION-COUNT.
-           IF WS-TRANSACTION-COUNT > 100
+           IF WS-TRANSACTION-COUNT > WS-BATCH-SIZE
                MOVE 'Y' TO WS-EOF-FLAG
            ELSE
                MOVE 123456789 TO WS-CUSTOMER-ID
                MOVE 'SAMPLE CUSTOMER' TO WS-CUSTOMER-NAME
+               PERFORM 2110-READ-PRIOR-BALANCE
                MOVE 1000.50 TO WS-ACCOUNT-BALANCE
                MOVE 'ACTIVE' TO WS-ACCOUNT-STATUS
                MOVE '00' TO WS-DB-STATUS
            END-IF.
 
+       2110-READ-PRIOR-BALANCE.
+           EXEC SQL
+               SELECT BALANCE
+               INTO :WS-OLD-BALANCE
+               FROM ACCOUNTS
+               WHERE CUSTOMER_ID = :WS-CUSTOMER-ID
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'Prior balance lookup failed for customer: '
+                   WS-CUSTOMER-ID
+               MOVE ZERO TO WS-OLD-BALANCE
+           END-IF.
+
        2200-VALIDATE-CUSTOMER.
       * Validates customer data with parameterized query
            MOVE 'SELECT STATUS FROM CUSTOMERS WHERE ID = ?'
@@ -92,9 +164,43 @@
            IF WS-SQLCODE NOT = ZERO
                DISPLAY 'Update failed for customer: '
                    WS-CUSTOMER-ID
+               PERFORM 2310-QUEUE-FOR-RETRY
+           ELSE
+               PERFORM 2320-WRITE-AUDIT-TRAIL
+               PERFORM 2330-NOTIFY-DOWNSTREAM
+           END-IF.
+
+       2320-WRITE-AUDIT-TRAIL.
+           MOVE WS-CUSTOMER-ID TO AUD-CUSTOMER-ID.
+           MOVE WS-OLD-BALANCE TO AUD-OLD-BALANCE.
+           MOVE WS-ACCOUNT-BALANCE TO AUD-NEW-BALANCE.
+           ACCEPT WS-AUDIT-TIMESTAMP FROM TIME.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       2330-NOTIFY-DOWNSTREAM.
+           CALL 'NOTIFY-UTIL' USING WS-NOTIFY-EVENT-TYPE,
+               WS-CUSTOMER-ID, WS-ACCOUNT-BALANCE, WS-NOTIFY-STATUS.
+
+           IF NOT NOTIFY-SENT
+               DISPLAY 'Downstream notification failed for customer: '
+                   WS-CUSTOMER-ID
            END-IF.
 
+       2310-QUEUE-FOR-RETRY.
+           MOVE WS-CUSTOMER-ID TO RTQ-CUSTOMER-ID.
+           MOVE WS-ACCOUNT-BALANCE TO RTQ-BALANCE.
+           MOVE WS-SQLCODE TO RTQ-SQLCODE.
+
+           WRITE RETRY-QUEUE-RECORD.
+
+           ADD 1 TO WS-RETRY-COUNT.
+
        3000-FINALIZE.
+           CLOSE RETRY-QUEUE-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
            DISPLAY 'Total transactions processed: '
                WS-TRANSACTION-COUNT.
+           DISPLAY 'Updates queued for retry: ' WS-RETRY-COUNT.
            DISPLAY 'Processing complete.'.
