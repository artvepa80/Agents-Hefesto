@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Shared run-control record, read at startup by the nightly
+      * batch suite (BATCH-DB2, BATCH-LOOP, DYNAMIC-TABLE,
+      * LEGACY-REPORT, SPAGHETTI-LOGIC) so a scheduling or threshold
+      * change is made once here instead of in each program's own
+      * hardcoded WORKING-STORAGE defaults. A field left ZERO/blank
+      * leaves the reading program's own compiled-in default in
+      * place - this record only overrides what is actually supplied.
+      *****************************************************************
+       01  RUNCTL-RECORD.
+           05  RUNCTL-MAX-RECORDS         PIC 9(7).
+           05  FILLER                     PIC X(01).
+           05  RUNCTL-RETRY-LIMIT         PIC 9(2).
+           05  FILLER                     PIC X(01).
+           05  RUNCTL-ERROR-ABORT-LIMIT   PIC 9(5).
+           05  FILLER                     PIC X(01).
+           05  RUNCTL-COMMIT-INTERVAL     PIC 9(5).
+           05  FILLER                     PIC X(01).
+           05  RUNCTL-WINDOW-CUTOVER      PIC X(04).
