@@ -0,0 +1,142 @@
+      *****************************************************************
+      * Purpose: Nightly batch-window driver - runs ACCT-OPEN,
+      *          ACCT-CLOSE, BALANCE-CALC, BATCH-DB2 and DYNAMIC-TABLE
+      *          in their required dependency order, halting the
+      *          window instead of letting a later step run against
+      *          data an earlier, failed step left inconsistent.
+      * Rules: None (new batch program)
+      * Expected: 0 findings
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-BATCH.
+       AUTHOR. BATCH-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WINDOW-LOG-FILE ASSIGN TO 'BATCHWIN'
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One record per step attempted this window, so operations can
+      * see exactly where the window stopped without grepping job logs.
+       FD  WINDOW-LOG-FILE.
+       01  WINDOW-LOG-RECORD.
+           05  WLG-STEP-NAME             PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WLG-STEP-NUMBER           PIC 9(2).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WLG-STEP-RC               PIC S9(4).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WLG-STEP-STATUS           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NUMBER                PIC 9(2) VALUE ZERO.
+       01  WS-STEP-RC                    PIC S9(4) COMP VALUE ZERO.
+       01  WS-HALT-FLAG                  PIC X VALUE 'N'.
+           88  HALT-WINDOW               VALUE 'Y'.
+       01  WS-STEPS-RUN                  PIC 9(2) VALUE ZERO.
+       01  WS-WINDOW-STATUS              PIC X(10) VALUE 'COMPLETE'.
+
+      * Mode flags passed to the two steps that can run either a
+      * single-item mode or a nightly batch-wide sweep - the window
+      * always wants the batch-wide behavior.
+       01  WS-ACCT-CLOSE-MODE            PIC X(6) VALUE 'BATCH'.
+       01  WS-BALANCE-CALC-MODE          PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-RUN-ACCT-OPEN.
+           IF NOT HALT-WINDOW
+               PERFORM 2100-RUN-ACCT-CLOSE
+           END-IF.
+           IF NOT HALT-WINDOW
+               PERFORM 2200-RUN-BALANCE-CALC-TRANS
+           END-IF.
+           IF NOT HALT-WINDOW
+               PERFORM 2210-RUN-BALANCE-CALC-INTEREST
+           END-IF.
+           IF NOT HALT-WINDOW
+               PERFORM 2300-RUN-BATCH-DB2
+           END-IF.
+           IF NOT HALT-WINDOW
+               PERFORM 2400-RUN-DYNAMIC-TABLE
+           END-IF.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'Nightly Batch Window Started'.
+           OPEN OUTPUT WINDOW-LOG-FILE.
+
+       2000-RUN-ACCT-OPEN.
+           MOVE 'ACCT-OPEN' TO WLG-STEP-NAME.
+           CALL 'ACCT-OPEN'.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+      * BATCH mode runs the dormancy sweep instead of the single-
+      * account closure the program defaults to when run standalone
+      * off its own JCL PARM.
+       2100-RUN-ACCT-CLOSE.
+           MOVE 'ACCT-CLOSE' TO WLG-STEP-NAME.
+           CALL 'ACCT-CLOSE' USING WS-ACCT-CLOSE-MODE.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+      * TRANS mode posts the day's transaction file against account
+      * balances before INTEREST mode accrues interest on the
+      * resulting balances.
+       2200-RUN-BALANCE-CALC-TRANS.
+           MOVE 'BALANCE-CALC' TO WLG-STEP-NAME.
+           MOVE 'TRANS' TO WS-BALANCE-CALC-MODE.
+           CALL 'BALANCE-CALC' USING WS-BALANCE-CALC-MODE.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+       2210-RUN-BALANCE-CALC-INTEREST.
+           MOVE 'BALANCE-CALC' TO WLG-STEP-NAME.
+           MOVE 'INTEREST' TO WS-BALANCE-CALC-MODE.
+           CALL 'BALANCE-CALC' USING WS-BALANCE-CALC-MODE.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+       2300-RUN-BATCH-DB2.
+           MOVE 'BATCH-DB2' TO WLG-STEP-NAME.
+           CALL 'BATCH-DB2'.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+       2400-RUN-DYNAMIC-TABLE.
+           MOVE 'DYNAMIC-TABLE' TO WLG-STEP-NAME.
+           CALL 'DYNAMIC-TABLE'.
+           PERFORM 2900-CHECK-STEP-RESULT.
+
+      * Every step's success/failure is decided the same way, off the
+      * called program's RETURN-CODE, so a single paragraph drives the
+      * halt-on-failure behavior instead of repeating it per step.
+       2900-CHECK-STEP-RESULT.
+           ADD 1 TO WS-STEP-NUMBER.
+           ADD 1 TO WS-STEPS-RUN.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           MOVE WS-STEP-NUMBER TO WLG-STEP-NUMBER.
+           MOVE WS-STEP-RC TO WLG-STEP-RC.
+
+           IF WS-STEP-RC = ZERO
+               MOVE 'OK' TO WLG-STEP-STATUS
+               DISPLAY 'Step ' WS-STEP-NUMBER ' (' WLG-STEP-NAME
+                   ') completed successfully'
+           ELSE
+               MOVE 'FAILED' TO WLG-STEP-STATUS
+               MOVE 'Y' TO WS-HALT-FLAG
+               MOVE 'INCOMPLETE' TO WS-WINDOW-STATUS
+               DISPLAY 'Step ' WS-STEP-NUMBER ' (' WLG-STEP-NAME
+                   ') failed with return code ' WS-STEP-RC
+               DISPLAY 'Halting batch window - remaining steps '
+                   'skipped'
+           END-IF.
+
+           WRITE WINDOW-LOG-RECORD.
+
+       3000-FINALIZE.
+           CLOSE WINDOW-LOG-FILE.
+           DISPLAY 'Nightly Batch Window Complete'.
+           DISPLAY 'Steps run: ' WS-STEPS-RUN.
+           DISPLAY 'Window status: ' WS-WINDOW-STATUS.
