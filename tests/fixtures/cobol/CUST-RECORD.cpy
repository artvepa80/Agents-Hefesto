@@ -15,6 +15,10 @@
                10  CUST-ZIP             PIC 9(5).
            05  CUST-PHONE               PIC X(15).
            05  CUST-EMAIL               PIC X(50).
+      * Currency the account is denominated and funded in. Balances,
+      * credit limits, and deposits are all expressed in this unit -
+      * no implicit USD assumption downstream.
+           05  CUST-CURRENCY-CODE       PIC X(3) VALUE 'USD'.
            05  CUST-ACCOUNT-BALANCE     PIC S9(11)V99 COMP-3.
       * This REDEFINES will be flagged when programs COPY this
            05  CUST-BALANCE-RAW REDEFINES CUST-ACCOUNT-BALANCE
@@ -23,3 +27,42 @@
            05  CUST-STATUS              PIC X(10).
            05  CUST-CREATED-DATE        PIC X(10).
            05  CUST-LAST-ACTIVITY       PIC X(10).
+      * Legal/regulatory hold - set by legal, compliance, or fraud
+      * investigation. An account under hold may not be closed until
+      * the hold is released by the department that placed it.
+           05  CUST-HOLD-STATUS         PIC X(1) VALUE 'N'.
+               88  CUST-ON-HOLD         VALUE 'Y'.
+               88  CUST-NOT-ON-HOLD     VALUE 'N'.
+           05  CUST-HOLD-REASON         PIC X(30).
+      * KYC/compliance status - set during onboarding and refreshed by
+      * periodic compliance review. An account cannot be funded until
+      * KYC clears.
+           05  CUST-KYC-STATUS          PIC X(1) VALUE 'P'.
+               88  KYC-PENDING          VALUE 'P'.
+               88  KYC-CLEARED          VALUE 'C'.
+               88  KYC-REJECTED         VALUE 'R'.
+           05  CUST-KYC-REVIEW-DATE     PIC X(10).
+      * Individual vs business customer - drives which onboarding
+      * fields and opening rules apply.
+           05  CUST-TYPE                PIC X(1) VALUE 'I'.
+               88  CUST-TYPE-INDIVIDUAL VALUE 'I'.
+               88  CUST-TYPE-BUSINESS   VALUE 'B'.
+      * SSN for an individual customer, EIN for a business customer -
+      * which one is on file is determined by CUST-TYPE above.
+           05  CUST-TAX-ID              PIC X(20).
+      * Authorized signers - business accounts only. An individual
+      * account has no signer list; the account holder is the only
+      * party authorized on the account.
+           05  CUST-SIGNER-COUNT        PIC 9(1) VALUE ZERO.
+           05  CUST-SIGNER-TABLE.
+               10  CUST-SIGNER-ENTRY OCCURS 3 TIMES.
+                   15  CUST-SIGNER-NAME PIC X(30).
+                   15  CUST-SIGNER-ID   PIC X(20).
+      * Mailing address - where statements and correspondence are
+      * sent. Defaults to CUST-ADDRESS above (the legal/billing
+      * address) unless the customer specifies a separate one.
+           05  CUST-MAILING-ADDRESS.
+               10  CUST-MAILING-STREET  PIC X(40).
+               10  CUST-MAILING-CITY    PIC X(30).
+               10  CUST-MAILING-STATE   PIC X(2).
+               10  CUST-MAILING-ZIP     PIC 9(5).
