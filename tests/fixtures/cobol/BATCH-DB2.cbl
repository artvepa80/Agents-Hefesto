@@ -7,7 +7,68 @@
        PROGRAM-ID. BATCH-DB2.
        AUTHOR. LEGACY-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENTIALS-FILE ASSIGN TO 'DBCREDS'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'DEADLTR'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'BATCHSUM'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'RUNCTL'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Externalized, encrypted connection credentials - maintained by
+      * the security team outside of source control and decrypted at
+      * run time through 1050-DECRYPT-CREDENTIALS below. Nothing
+      * sensitive is compiled into this program.
+       FD  CREDENTIALS-FILE.
+       01  CREDENTIALS-RECORD.
+           05  CRED-DB-USER-ENC         PIC X(20).
+           05  CRED-DB-PASSWORD-ENC     PIC X(30).
+           05  CRED-DB-HOST-ENC         PIC X(50).
+           05  CRED-DB-PORT-ENC         PIC X(05).
+           05  CRED-API-ENDPOINT-ENC    PIC X(100).
+           05  CRED-API-KEY-ENC         PIC X(40).
+           05  CRED-API-SECRET-ENC      PIC X(40).
+
+      * Records that fail their queue update land here instead of
+      * being silently dropped, so operations can replay them once
+      * the underlying cause is fixed.
+       FD  DEAD-LETTER-FILE.
+       01  DEAD-LETTER-RECORD.
+           05  DL-QUEUE-ID              PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  DL-SQLCODE               PIC S9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  DL-REASON                PIC X(40).
+
+      * End-of-run summary - one record per run, picked up by the
+      * nightly operations dashboard.
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05  SUM-BATCH-STATUS         PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-RECORDS-FOUND        PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-RECORDS-UPDATED      PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-DEAD-LETTERED        PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-CHECKPOINT-COMMITS   PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-START-TIMESTAMP      PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-END-TIMESTAMP        PIC 9(08).
+
+      * Shared run-control settings, common to the whole nightly
+      * batch suite - see RUNCTL.cpy.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-DB-CONNECTION.
            05  WS-DB-USER               PIC X(20).
@@ -20,30 +81,101 @@
            05  WS-API-KEY               PIC X(40).
            05  WS-API-SECRET            PIC X(40).
 
+       01  WS-DB-PORT-EDIT              PIC X(05).
+
        01  WS-SQLCODE                   PIC S9(9) COMP.
        01  WS-RECORD-COUNT              PIC 9(7) VALUE ZERO.
        01  WS-BATCH-STATUS              PIC X(10).
+       01  WS-QUEUE-ID                  PIC 9(9).
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  EOF-REACHED              VALUE 'Y'.
+
+      * Commit-interval checkpointing - a long-running queue is
+      * committed every WS-COMMIT-INTERVAL updates instead of in a
+      * single unit of work, so a mid-run failure only has to be
+      * re-driven from the last checkpoint rather than from scratch.
+       01  WS-COMMIT-INTERVAL           PIC 9(5) VALUE 00100.
+       01  WS-COMMIT-COUNTER            PIC 9(5) VALUE ZERO.
+       01  WS-COMMIT-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-UPDATED-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-DEAD-LETTER-COUNT         PIC 9(7) VALUE ZERO.
+
+      * Partitioned processing - the same program is run as several
+      * concurrent job steps, each one handling only the slice of
+      * BATCH_QUEUE whose key hashes to its partition number. Supplied
+      * by the job step as PARM='partition-number,partition-count'.
+       01  WS-PARTITION-PARM            PIC X(10) VALUE '00,01'.
+       01  WS-PARTITION-NUMBER          PIC 9(2) VALUE ZERO.
+       01  WS-PARTITION-COUNT           PIC 9(2) VALUE 01.
+
+      * Shared run-control file - read once at startup, ahead of this
+      * program's own command-line parameters, so a per-run override
+      * still takes precedence over the shared default.
+       01  WS-RUNCTL-EXISTS             PIC X VALUE 'N'.
+           88  RUNCTL-FOUND             VALUE 'Y'.
+       01  WS-WINDOW-CUTOVER            PIC X(04) VALUE SPACES.
+
+      * Set on any SQL failure so MAIN-PROCESS can report a non-zero
+      * RETURN-CODE to a caller (e.g. MASTER-BATCH) without each
+      * failure branch having to know about the caller.
+       01  WS-RUN-ERROR-FLAG            PIC X VALUE 'N'.
+           88  RUN-HAD-ERROR            VALUE 'Y'.
+
+      * Job start/end time for the end-of-run summary report.
+       01  WS-START-TIMESTAMP           PIC 9(08).
+       01  WS-END-TIMESTAMP             PIC 9(08).
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           ACCEPT WS-START-TIMESTAMP FROM TIME.
+           PERFORM 1055-READ-RUN-CONTROL.
+           PERFORM 1060-GET-PARTITION-PARMS.
            PERFORM 1000-SETUP-CONNECTION.
            PERFORM 2000-PROCESS-BATCH.
            PERFORM 3000-CLEANUP.
-           STOP RUN.
+           IF RUN-HAD-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1055-READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 'N' TO WS-RUNCTL-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-RUNCTL-EXISTS
+           END-READ.
+           CLOSE RUN-CONTROL-FILE.
+
+           IF RUNCTL-FOUND
+               IF RUNCTL-COMMIT-INTERVAL NOT = ZERO
+                   MOVE RUNCTL-COMMIT-INTERVAL TO WS-COMMIT-INTERVAL
+               END-IF
+               MOVE RUNCTL-WINDOW-CUTOVER TO WS-WINDOW-CUTOVER
+               DISPLAY 'Run-control settings applied - window '
+                   'cutover: ' WS-WINDOW-CUTOVER
+           END-IF.
+
+       1060-GET-PARTITION-PARMS.
+           ACCEPT WS-PARTITION-PARM FROM COMMAND-LINE.
+           IF WS-PARTITION-PARM NOT = SPACES
+               UNSTRING WS-PARTITION-PARM DELIMITED BY ','
+                   INTO WS-PARTITION-NUMBER WS-PARTITION-COUNT
+           END-IF.
+           IF WS-PARTITION-COUNT = ZERO
+               MOVE 1 TO WS-PARTITION-COUNT
+           END-IF.
+           DISPLAY 'Partition ' WS-PARTITION-NUMBER
+               ' of ' WS-PARTITION-COUNT.
 
        1000-SETUP-CONNECTION.
            DISPLAY 'Setting up database connection...'.
-           MOVE 'DB2ADMIN' TO WS-DB-USER.
-      * CRITICAL: Hardcoded password (line ~35)
-           MOVE 'PROD2026!' TO WS-DB-PASSWORD.
-           MOVE 'db2.production.local' TO WS-DB-HOST.
-           MOVE 50000 TO WS-DB-PORT.
+           PERFORM 1050-DECRYPT-CREDENTIALS.
 
            DISPLAY 'Configuring API access...'.
-           MOVE 'https://api.internal.corp/v1' TO WS-API-ENDPOINT.
-      * CRITICAL: Hardcoded API key (line ~45)
-           MOVE 'sk-prod-a1b2c3d4e5f6g7h8i9j0' TO WS-API-KEY.
-           MOVE 'secret-xyzabc123def456' TO WS-API-SECRET.
 
            EXEC SQL
                CONNECT TO PRODUCTION
@@ -55,11 +187,34 @@
            IF WS-SQLCODE NOT = ZERO
                DISPLAY 'Connection failed: ' WS-SQLCODE
                MOVE 'FAILED' TO WS-BATCH-STATUS
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
            ELSE
                DISPLAY 'Connected to DB2 successfully'
                MOVE 'ACTIVE' TO WS-BATCH-STATUS
            END-IF.
 
+           OPEN OUTPUT DEAD-LETTER-FILE.
+
+       1050-DECRYPT-CREDENTIALS.
+           OPEN INPUT CREDENTIALS-FILE.
+           READ CREDENTIALS-FILE
+               AT END
+                   DISPLAY 'Credentials file empty or missing'
+           END-READ.
+           CLOSE CREDENTIALS-FILE.
+
+           CALL 'CRYPTO-UTIL' USING CRED-DB-USER-ENC, WS-DB-USER.
+           CALL 'CRYPTO-UTIL' USING CRED-DB-PASSWORD-ENC,
+               WS-DB-PASSWORD.
+           CALL 'CRYPTO-UTIL' USING CRED-DB-HOST-ENC, WS-DB-HOST.
+           CALL 'CRYPTO-UTIL' USING CRED-DB-PORT-ENC, WS-DB-PORT-EDIT.
+           MOVE WS-DB-PORT-EDIT TO WS-DB-PORT.
+           CALL 'CRYPTO-UTIL' USING CRED-API-ENDPOINT-ENC,
+               WS-API-ENDPOINT.
+           CALL 'CRYPTO-UTIL' USING CRED-API-KEY-ENC, WS-API-KEY.
+           CALL 'CRYPTO-UTIL' USING CRED-API-SECRET-ENC,
+               WS-API-SECRET.
+
        2000-PROCESS-BATCH.
            IF WS-BATCH-STATUS = 'ACTIVE'
                PERFORM 2100-SELECT-RECORDS
@@ -74,6 +229,8 @@
                INTO :WS-RECORD-COUNT
                FROM BATCH_QUEUE
                WHERE STATUS = 'PENDING'
+                 AND MOD(QUEUE_ID, :WS-PARTITION-COUNT) =
+                     :WS-PARTITION-NUMBER
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
@@ -81,23 +238,90 @@
                DISPLAY 'Records to process: ' WS-RECORD-COUNT
            ELSE
                DISPLAY 'Query failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
            END-IF.
 
        2200-UPDATE-RECORDS.
            EXEC SQL
-               UPDATE BATCH_QUEUE
-               SET STATUS = 'PROCESSED',
-                   PROCESSED_DATE = CURRENT TIMESTAMP
+               DECLARE BATCH_CURSOR CURSOR FOR
+               SELECT QUEUE_ID
+               FROM BATCH_QUEUE
                WHERE STATUS = 'PENDING'
+                 AND MOD(QUEUE_ID, :WS-PARTITION-COUNT) =
+                     :WS-PARTITION-NUMBER
+           END-EXEC.
+
+           EXEC SQL
+               OPEN BATCH_CURSOR
+           END-EXEC.
+
+           PERFORM 2210-UPDATE-ONE-RECORD UNTIL EOF-REACHED.
+
+           EXEC SQL
+               CLOSE BATCH_CURSOR
+           END-EXEC.
+
+           IF WS-COMMIT-COUNTER > ZERO
+               PERFORM 2220-CHECKPOINT-COMMIT
+           END-IF.
+
+           DISPLAY 'Records updated successfully: ' WS-UPDATED-COUNT.
+
+       2210-UPDATE-ONE-RECORD.
+           EXEC SQL
+               FETCH BATCH_CURSOR
+               INTO :WS-QUEUE-ID
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
-           IF WS-SQLCODE = ZERO
-               DISPLAY 'Records updated successfully'
+           IF WS-SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-FLAG
            ELSE
-               DISPLAY 'Update failed: ' WS-SQLCODE
+               IF WS-SQLCODE NOT = ZERO
+                   DISPLAY 'Batch cursor fetch failed: ' WS-SQLCODE
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               ELSE
+                   EXEC SQL
+                       UPDATE BATCH_QUEUE
+                       SET STATUS = 'PROCESSED',
+                           PROCESSED_DATE = CURRENT TIMESTAMP
+                       WHERE QUEUE_ID = :WS-QUEUE-ID
+                   END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE
+                   IF WS-SQLCODE = ZERO
+                       ADD 1 TO WS-UPDATED-COUNT
+                       ADD 1 TO WS-COMMIT-COUNTER
+                   ELSE
+                       DISPLAY 'Update failed for queue id: '
+                           WS-QUEUE-ID ' code: ' WS-SQLCODE
+                       PERFORM 2230-WRITE-DEAD-LETTER
+                   END-IF
+                   IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+                       PERFORM 2220-CHECKPOINT-COMMIT
+                   END-IF
+               END-IF
            END-IF.
 
+       2230-WRITE-DEAD-LETTER.
+           MOVE WS-QUEUE-ID TO DL-QUEUE-ID.
+           MOVE WS-SQLCODE TO DL-SQLCODE.
+           MOVE 'BATCH_QUEUE UPDATE FAILED' TO DL-REASON.
+
+           WRITE DEAD-LETTER-RECORD.
+
+           ADD 1 TO WS-DEAD-LETTER-COUNT.
+
+       2220-CHECKPOINT-COMMIT.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           ADD 1 TO WS-COMMIT-COUNT.
+           DISPLAY 'Checkpoint committed - records this interval: '
+               WS-COMMIT-COUNTER.
+           MOVE ZERO TO WS-COMMIT-COUNTER.
+
        3000-CLEANUP.
            EXEC SQL
                COMMIT WORK
@@ -107,5 +331,25 @@
                DISCONNECT CURRENT
            END-EXEC.
 
+           CLOSE DEAD-LETTER-FILE.
+           ACCEPT WS-END-TIMESTAMP FROM TIME.
+           PERFORM 3100-WRITE-SUMMARY-REPORT.
+
            DISPLAY 'Batch process complete.'.
            DISPLAY 'Status: ' WS-BATCH-STATUS.
+           DISPLAY 'Records dead-lettered: ' WS-DEAD-LETTER-COUNT.
+
+       3100-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE WS-BATCH-STATUS TO SUM-BATCH-STATUS.
+           MOVE WS-RECORD-COUNT TO SUM-RECORDS-FOUND.
+           MOVE WS-UPDATED-COUNT TO SUM-RECORDS-UPDATED.
+           MOVE WS-DEAD-LETTER-COUNT TO SUM-DEAD-LETTERED.
+           MOVE WS-COMMIT-COUNT TO SUM-CHECKPOINT-COMMITS.
+           MOVE WS-START-TIMESTAMP TO SUM-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO SUM-END-TIMESTAMP.
+
+           WRITE SUMMARY-RECORD.
+
+           CLOSE SUMMARY-FILE.
