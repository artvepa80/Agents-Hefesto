@@ -7,7 +7,64 @@
        PROGRAM-ID. BATCH-LOOP.
        AUTHOR. BATCH-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'BATCHIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO 'BATCHOUT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'BATCHEXC'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'RUNCTL'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Driving input - end of file here, not a hardcoded record
+      * cutoff, is what ends the processing loop.
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           05  IN-RECORD-NUMBER         PIC 9(7).
+           05  FILLER                   PIC X(01).
+           05  IN-AMOUNT                PIC S9(11)V99.
+           05  FILLER                   PIC X(56).
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           05  OUT-RECORD-NUMBER        PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  OUT-RECORD-STATUS        PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  OUT-AMOUNT               PIC S9(11)V99.
+
+      * Last record number successfully completed - read back on
+      * startup so a rerun after an abend resumes here instead of
+      * reprocessing the whole batch.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD         PIC 9(7).
+           05  CKPT-BATCH-TOTAL         PIC S9(11)V99.
+           05  CKPT-ERROR-COUNT         PIC 9(5).
+
+      * Records rejected by 1020-VALIDATE are written here for
+      * operations to review and, if appropriate, resubmit.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-RECORD-NUMBER        PIC 9(7).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  EXC-RECORD-STATUS        PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  EXC-REASON               PIC X(30)
+               VALUE 'RECORD FAILED VALIDATION'.
+
+      * Shared run-control settings, common to the whole nightly
+      * batch suite - see RUNCTL.cpy.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-RECORD-COUNT              PIC 9(7) VALUE ZERO.
        01  WS-BATCH-TOTAL               PIC S9(11)V99 COMP-3.
@@ -16,12 +73,48 @@
        01  WS-EOF-FLAG                  PIC X VALUE 'N'.
            88  EOF-REACHED              VALUE 'Y'.
 
+      * Record-count sanity ceiling - the loop itself is driven by
+      * end-of-file on INPUT-FILE; this is just a backstop against a
+      * runaway input file, configurable per run instead of a fixed
+      * cutoff, so a larger batch doesn't require a code change.
+       01  WS-MAX-RECORDS-PARM          PIC X(07) VALUE SPACES.
+       01  WS-MAX-RECORDS               PIC 9(7) VALUE 0001000.
+       01  WS-INPUT-AMOUNT              PIC S9(11)V99 VALUE ZERO.
+
+      * Checkpoint/restart - progress is saved every
+      * WS-CHECKPOINT-INTERVAL records.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 00100.
+       01  WS-CHECKPOINT-COUNTER        PIC 9(5) VALUE ZERO.
+       01  WS-CHECKPOINT-EXISTS         PIC X VALUE 'N'.
+           88  CHECKPOINT-FOUND         VALUE 'Y'.
+
+      * Shared run-control file - read once at startup, ahead of this
+      * program's own command-line parameter, so a per-run override
+      * still takes precedence over the shared default.
+       01  WS-RUNCTL-EXISTS             PIC X VALUE 'N'.
+           88  RUNCTL-FOUND             VALUE 'Y'.
+
+      * Counts records discarded while repositioning INPUT-FILE past
+      * the point a restored checkpoint says is already processed.
+       01  WS-SKIP-COUNTER              PIC 9(7) VALUE ZERO.
+
+      * Centralized exception log - a rejected record is still written
+      * to this program's own EXCEPTION-FILE, but is also handed to the
+      * shared exception-logging routine so ops can see it alongside
+      * every other batch program's failures in one common log.
+       01  WS-EXCP-PROGRAM              PIC X(12) VALUE 'BATCH-LOOP'.
+       01  WS-EXCP-PARAGRAPH            PIC X(20).
+       01  WS-EXCP-CODE                 PIC S9(9).
+       01  WS-EXCP-TIMESTAMP            PIC 9(08).
+       01  WS-EXCP-KEY-DATA             PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY 'Batch Processing Started'.
            MOVE ZERO TO WS-BATCH-TOTAL.
            MOVE 'N' TO WS-EOF-FLAG.
 
+           PERFORM 0090-READ-RUN-CONTROL.
            PERFORM 0100-OPEN-FILES.
 
            PERFORM UNTIL EOF-REACHED
@@ -38,19 +131,94 @@
            DISPLAY 'Errors: ' WS-ERROR-COUNT.
            STOP RUN.
 
+       0090-READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 'N' TO WS-RUNCTL-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-RUNCTL-EXISTS
+           END-READ.
+           CLOSE RUN-CONTROL-FILE.
+
+           IF RUNCTL-FOUND
+               IF RUNCTL-MAX-RECORDS NOT = ZERO
+                   MOVE RUNCTL-MAX-RECORDS TO WS-MAX-RECORDS
+               END-IF
+               DISPLAY 'Run-control settings applied - window '
+                   'cutover: ' RUNCTL-WINDOW-CUTOVER
+           END-IF.
+
        0100-OPEN-FILES.
            DISPLAY 'Opening batch files...'.
            MOVE 'OPEN' TO WS-RECORD-STATUS.
+           ACCEPT WS-MAX-RECORDS-PARM FROM COMMAND-LINE.
+           IF WS-MAX-RECORDS-PARM NOT = SPACES
+               MOVE WS-MAX-RECORDS-PARM TO WS-MAX-RECORDS
+           END-IF.
+           DISPLAY 'Record ceiling for this run: ' WS-MAX-RECORDS.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 0110-READ-CHECKPOINT.
+
+       0110-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'N' TO WS-CHECKPOINT-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FOUND
+               MOVE CKPT-LAST-RECORD TO WS-RECORD-COUNT
+               MOVE CKPT-BATCH-TOTAL TO WS-BATCH-TOTAL
+               MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+               DISPLAY 'Resuming from checkpoint at record: '
+                   WS-RECORD-COUNT
+               PERFORM 0120-SKIP-CHECKPOINTED-RECORDS
+           END-IF.
+
+      * INPUT-FILE is opened fresh every run (line sequential, no
+      * START) - the counters restored above only tell 1000-INIT/
+      * 1010-READ where they left off, so this reads and discards the
+      * records already reflected in those counters before the normal
+      * read loop resumes, to avoid reprocessing them.
+       0120-SKIP-CHECKPOINTED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNTER.
+           PERFORM 0125-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-COUNTER >= WS-RECORD-COUNT
+               OR EOF-REACHED.
+
+       0125-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   DISPLAY 'Checkpoint record ' WS-RECORD-COUNT
+                       ' exceeds records available on restart - '
+                       'input file is shorter than expected'
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNTER
+           END-READ.
 
        1000-INIT.
            ADD 1 TO WS-RECORD-COUNT.
-           IF WS-RECORD-COUNT > 1000
+           IF WS-RECORD-COUNT > WS-MAX-RECORDS
                MOVE 'Y' TO WS-EOF-FLAG
            END-IF.
 
        1010-READ.
            IF NOT EOF-REACHED
-               MOVE 'ACTIVE' TO WS-RECORD-STATUS
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                       MOVE 'EOF' TO WS-RECORD-STATUS
+                   NOT AT END
+                       MOVE 'ACTIVE' TO WS-RECORD-STATUS
+                       MOVE IN-AMOUNT TO WS-INPUT-AMOUNT
+               END-READ
            ELSE
                MOVE 'EOF' TO WS-RECORD-STATUS
            END-IF.
@@ -61,18 +229,23 @@
            ELSE
                IF WS-RECORD-STATUS NOT = 'EOF'
                    ADD 1 TO WS-ERROR-COUNT
+                   PERFORM 1065-WRITE-EXCEPTION
                END-IF
            END-IF.
 
        1030-PROCESS.
            IF WS-RECORD-STATUS = 'ACTIVE'
                DISPLAY 'Processing record: ' WS-RECORD-COUNT
-               ADD 100.50 TO WS-BATCH-TOTAL
+               ADD WS-INPUT-AMOUNT TO WS-BATCH-TOTAL
            END-IF.
 
        1040-WRITE.
            IF WS-RECORD-STATUS = 'ACTIVE'
                DISPLAY 'Writing output for: ' WS-RECORD-COUNT
+               MOVE WS-RECORD-COUNT TO OUT-RECORD-NUMBER
+               MOVE WS-RECORD-STATUS TO OUT-RECORD-STATUS
+               MOVE WS-BATCH-TOTAL TO OUT-AMOUNT
+               WRITE OUTPUT-RECORD
            END-IF.
 
        1050-LOG.
@@ -88,8 +261,53 @@
        1060-CLEANUP.
            IF WS-RECORD-STATUS NOT = 'EOF'
                MOVE 'PROCESSED' TO WS-RECORD-STATUS
+               ADD 1 TO WS-CHECKPOINT-COUNTER
+               IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 1070-WRITE-CHECKPOINT
+               END-IF
            END-IF.
 
+      * Positioned outside the 1000-INIT THRU 1060-CLEANUP range so it
+      * only runs when 1020-VALIDATE explicitly PERFORMs it, not on
+      * every pass through the loop.
+       1065-WRITE-EXCEPTION.
+           MOVE WS-RECORD-COUNT TO EXC-RECORD-NUMBER.
+           MOVE WS-RECORD-STATUS TO EXC-RECORD-STATUS.
+           WRITE EXCEPTION-RECORD.
+
+           MOVE '1020-VALIDATE' TO WS-EXCP-PARAGRAPH.
+           MOVE ZERO TO WS-EXCP-CODE.
+           MOVE WS-RECORD-COUNT TO WS-EXCP-KEY-DATA.
+           ACCEPT WS-EXCP-TIMESTAMP FROM TIME.
+           CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+               WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+               WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA.
+
+       1070-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD.
+           MOVE WS-BATCH-TOTAL TO CKPT-BATCH-TOTAL.
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+           DISPLAY 'Checkpoint saved at record: ' WS-RECORD-COUNT.
+
        9000-CLOSE-FILES.
            DISPLAY 'Closing batch files...'.
            MOVE 'CLOSED' TO WS-RECORD-STATUS.
+           PERFORM 9010-CLEAR-CHECKPOINT.
+           CLOSE INPUT-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+      * A run that reaches here completed normally - leaving the last
+      * interim checkpoint in place would make the next run's
+      * 0110-READ-CHECKPOINT think it is a restart and skip that many
+      * records of its own, new INPUT-FILE. Opening and closing with
+      * no WRITE truncates it to empty, so the next run's checkpoint
+      * read hits AT END and starts from the top as a normal run should.
+       9010-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'Checkpoint cleared - run completed normally'.
