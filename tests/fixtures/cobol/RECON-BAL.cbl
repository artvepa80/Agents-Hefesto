@@ -0,0 +1,118 @@
+      *****************************************************************
+      * Purpose: Nightly CUSTOMERS-vs-ACCOUNTS balance reconciliation -
+      *          CUST-ACCOUNT-BALANCE is maintained on the CUSTOMERS
+      *          side by ACCT-OPEN/ACCT-CLOSE/CLEAN-PROG while the same
+      *          balance is separately maintained on the ACCOUNTS side
+      *          by BALANCE-CALC; nothing previously cross-checked that
+      *          the two stayed in agreement for a given pairing.
+      * Rules: None (new batch program)
+      * Expected: 0 findings
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON-BAL.
+       AUTHOR. ACCOUNTING-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MISMATCH-FILE ASSIGN TO 'RECONMIS'
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One record per customer/account pairing whose balances
+      * disagree, for investigation - agreeing pairs are not written.
+       FD  MISMATCH-FILE.
+       01  MISMATCH-RECORD.
+           05  MIS-CUSTOMER-ID           PIC 9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MIS-CUSTOMER-BALANCE      PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MIS-ACCOUNT-BALANCE       PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MIS-VARIANCE              PIC S9(11)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-ID                PIC 9(9).
+       01  WS-CUSTOMER-BALANCE           PIC S9(11)V99 COMP-3.
+       01  WS-ACCOUNT-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-VARIANCE                   PIC S9(11)V99 COMP-3.
+       01  WS-SQLCODE                    PIC S9(9) COMP.
+
+       01  WS-EOF-FLAG                   PIC X VALUE 'N'.
+           88  EOF-REACHED               VALUE 'Y'.
+       01  WS-PAIRS-CHECKED              PIC 9(7) VALUE ZERO.
+       01  WS-MISMATCH-COUNT             PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-RECONCILE-BALANCES.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'Customers-vs-Accounts Reconciliation Started'.
+           OPEN OUTPUT MISMATCH-FILE.
+
+       2000-RECONCILE-BALANCES.
+           EXEC SQL
+               DECLARE RECON_CURSOR CURSOR FOR
+               SELECT C.CUSTOMER_ID, C.BALANCE, A.BALANCE
+               FROM CUSTOMERS C, ACCOUNTS A
+               WHERE C.CUSTOMER_ID = A.ACCOUNT_ID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RECON_CURSOR
+           END-EXEC.
+
+           PERFORM 2100-RECONCILE-ONE-PAIR
+               UNTIL EOF-REACHED.
+
+           EXEC SQL
+               CLOSE RECON_CURSOR
+           END-EXEC.
+
+       2100-RECONCILE-ONE-PAIR.
+           EXEC SQL
+               FETCH RECON_CURSOR
+               INTO :WS-CUSTOMER-ID, :WS-CUSTOMER-BALANCE,
+                    :WS-ACCOUNT-BALANCE
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               IF WS-SQLCODE NOT = ZERO
+                   DISPLAY 'Reconciliation cursor fetch failed: '
+                       WS-SQLCODE
+                   MOVE 'Y' TO WS-EOF-FLAG
+               ELSE
+                   ADD 1 TO WS-PAIRS-CHECKED
+                   COMPUTE WS-VARIANCE =
+                       WS-CUSTOMER-BALANCE - WS-ACCOUNT-BALANCE
+                   IF WS-VARIANCE NOT = ZERO
+                       PERFORM 2200-WRITE-MISMATCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-WRITE-MISMATCH.
+           MOVE WS-CUSTOMER-ID TO MIS-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-BALANCE TO MIS-CUSTOMER-BALANCE.
+           MOVE WS-ACCOUNT-BALANCE TO MIS-ACCOUNT-BALANCE.
+           MOVE WS-VARIANCE TO MIS-VARIANCE.
+
+           WRITE MISMATCH-RECORD.
+
+           ADD 1 TO WS-MISMATCH-COUNT.
+           DISPLAY 'Balance mismatch for customer: ' WS-CUSTOMER-ID
+               ' variance: ' WS-VARIANCE.
+
+       3000-FINALIZE.
+           CLOSE MISMATCH-FILE.
+           DISPLAY 'Reconciliation Complete'.
+           DISPLAY 'Pairings checked: ' WS-PAIRS-CHECKED.
+           DISPLAY 'Mismatches found: ' WS-MISMATCH-COUNT.
