@@ -7,19 +7,202 @@
        PROGRAM-ID. SPAGHETTI-LOGIC.
        AUTHOR. LEGACY-SYSTEM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUARANTINE-FILE ASSIGN TO 'SPAGQUAR'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'SPAGCKPT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT STATS-FILE ASSIGN TO 'SPAGSTAT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'RUNCTL'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Records routed to SKIP-RECORD land here instead of vanishing
+      * into a DISPLAY line - operations can review and resubmit them.
+       FD  QUARANTINE-FILE.
+       01  QUARANTINE-RECORD.
+           05  QUAR-RECORD-NUMBER        PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  QUAR-REASON               PIC X(30).
+
+      * Last record completed plus the batch ID in progress - read
+      * back by READ-CHECKPOINT so a rerun resumes instead of
+      * reprocessing the batch from scratch.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD          PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CKPT-BATCH-ID             PIC 9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CKPT-ERROR-COUNT          PIC 9(5).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CKPT-QUARANTINE-COUNT     PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CKPT-RETRY-COUNT          PIC 9(5).
+
+      * End-of-run statistics, written once by END-PROCESS.
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05  STA-TOTAL-RECORDS         PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  STA-TOTAL-ERRORS          PIC 9(5).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  STA-TOTAL-RETRIES         PIC 9(5).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  STA-TOTAL-QUARANTINED     PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  STA-FINAL-STATUS          PIC X(10).
+
+      * Shared run-control settings, common to the whole nightly
+      * batch suite - see RUNCTL.cpy.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-RECORD-COUNT              PIC 9(7) VALUE ZERO.
        01  WS-ERROR-COUNT               PIC 9(5) VALUE ZERO.
        01  WS-STATUS-CODE               PIC X(2).
+
+      * Numeric counterpart to WS-STATUS-CODE - ERROR-HANDLER needs a
+      * genuinely numeric value to hand the shared exception log, and
+      * WS-STATUS-CODE itself is alphanumeric.
+       01  WS-STATUS-NUMERIC            PIC S9(4) VALUE ZERO.
        01  WS-PROCESS-FLAG              PIC X VALUE 'N'.
        01  WS-RETRY-COUNT               PIC 9(2) VALUE ZERO.
+       01  WS-TOTAL-RETRY-COUNT         PIC 9(5) VALUE ZERO.
        01  WS-BATCH-ID                  PIC 9(9).
 
+      * Centralized exception log - an error is still DISPLAYed at the
+      * point it happens, but is also handed to the shared exception-
+      * logging routine so ops can see it alongside every other batch
+      * program's failures in one common log.
+       01  WS-EXCP-PROGRAM              PIC X(12) VALUE 'SPAGHETTI'.
+       01  WS-EXCP-PARAGRAPH            PIC X(20).
+       01  WS-EXCP-CODE                 PIC S9(9).
+       01  WS-EXCP-TIMESTAMP            PIC 9(08).
+       01  WS-EXCP-KEY-DATA             PIC X(20).
+
+      * Processing thresholds - configurable per run instead of the
+      * fixed cutoffs the logic below used to branch on directly.
+       01  WS-THRESHOLD-PARMS           PIC X(60) VALUE SPACES.
+       01  WS-MAX-RECORDS-PARM          PIC 9(7) VALUE ZERO.
+       01  WS-EARLY-THRESHOLD-PARM      PIC 9(7) VALUE ZERO.
+       01  WS-SPECIAL-THRESHOLD-PARM    PIC 9(7) VALUE ZERO.
+       01  WS-MAX-RETRIES-PARM          PIC 9(2) VALUE ZERO.
+       01  WS-ERROR-ESCALATE-PARM       PIC 9(5) VALUE ZERO.
+       01  WS-ERROR-ABORT-PARM          PIC 9(5) VALUE ZERO.
+
+       01  WS-MAX-RECORDS               PIC 9(7) VALUE 0001000.
+       01  WS-EARLY-THRESHOLD           PIC 9(7) VALUE 0000100.
+       01  WS-SPECIAL-THRESHOLD         PIC 9(7) VALUE 0000900.
+       01  WS-MAX-RETRIES               PIC 9(2) VALUE 03.
+       01  WS-ERROR-ESCALATE-LIMIT      PIC 9(5) VALUE 00010.
+       01  WS-ERROR-ABORT-LIMIT         PIC 9(5) VALUE 00100.
+
+      * Quarantine running total.
+       01  WS-QUARANTINE-COUNT          PIC 9(7) VALUE ZERO.
+
+      * Checkpoint/restart - progress is saved every
+      * WS-CHECKPOINT-INTERVAL successfully written records.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 00100.
+       01  WS-CHECKPOINT-COUNTER        PIC 9(5) VALUE ZERO.
+       01  WS-CHECKPOINT-EXISTS         PIC X VALUE 'N'.
+           88  CHECKPOINT-FOUND         VALUE 'Y'.
+
+      * Shared run-control file - read once at startup, ahead of this
+      * program's own command-line parameters, so a per-run override
+      * still takes precedence over the shared default.
+       01  WS-RUNCTL-EXISTS             PIC X VALUE 'N'.
+           88  RUNCTL-FOUND             VALUE 'Y'.
+
        PROCEDURE DIVISION.
        START-PROCESS.
            MOVE ZERO TO WS-RECORD-COUNT.
            MOVE ZERO TO WS-ERROR-COUNT.
+           GO TO READ-RUN-CONTROL.
+
+       READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 'N' TO WS-RUNCTL-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-RUNCTL-EXISTS
+           END-READ.
+           CLOSE RUN-CONTROL-FILE.
+
+           IF RUNCTL-FOUND
+               IF RUNCTL-MAX-RECORDS NOT = ZERO
+                   MOVE RUNCTL-MAX-RECORDS TO WS-MAX-RECORDS
+               END-IF
+               IF RUNCTL-RETRY-LIMIT NOT = ZERO
+                   MOVE RUNCTL-RETRY-LIMIT TO WS-MAX-RETRIES
+               END-IF
+               IF RUNCTL-ERROR-ABORT-LIMIT NOT = ZERO
+                   MOVE RUNCTL-ERROR-ABORT-LIMIT TO WS-ERROR-ABORT-LIMIT
+               END-IF
+               DISPLAY 'Run-control settings applied - window '
+                   'cutover: ' RUNCTL-WINDOW-CUTOVER
+           END-IF.
+           GO TO ACCEPT-PARAMETERS.
+
+       ACCEPT-PARAMETERS.
+           ACCEPT WS-THRESHOLD-PARMS FROM COMMAND-LINE.
+           IF WS-THRESHOLD-PARMS NOT = SPACES
+               UNSTRING WS-THRESHOLD-PARMS DELIMITED BY ','
+                   INTO WS-MAX-RECORDS-PARM, WS-EARLY-THRESHOLD-PARM,
+                        WS-SPECIAL-THRESHOLD-PARM,
+                        WS-MAX-RETRIES-PARM, WS-ERROR-ESCALATE-PARM,
+                        WS-ERROR-ABORT-PARM
+               END-UNSTRING
+           END-IF.
+
+           IF WS-MAX-RECORDS-PARM NOT = ZERO
+               MOVE WS-MAX-RECORDS-PARM TO WS-MAX-RECORDS
+           END-IF.
+           IF WS-EARLY-THRESHOLD-PARM NOT = ZERO
+               MOVE WS-EARLY-THRESHOLD-PARM TO WS-EARLY-THRESHOLD
+           END-IF.
+           IF WS-SPECIAL-THRESHOLD-PARM NOT = ZERO
+               MOVE WS-SPECIAL-THRESHOLD-PARM TO WS-SPECIAL-THRESHOLD
+           END-IF.
+           IF WS-MAX-RETRIES-PARM NOT = ZERO
+               MOVE WS-MAX-RETRIES-PARM TO WS-MAX-RETRIES
+           END-IF.
+           IF WS-ERROR-ESCALATE-PARM NOT = ZERO
+               MOVE WS-ERROR-ESCALATE-PARM TO WS-ERROR-ESCALATE-LIMIT
+           END-IF.
+           IF WS-ERROR-ABORT-PARM NOT = ZERO
+               MOVE WS-ERROR-ABORT-PARM TO WS-ERROR-ABORT-LIMIT
+           END-IF.
+
+           GO TO READ-CHECKPOINT.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'N' TO WS-CHECKPOINT-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FOUND
+               MOVE CKPT-LAST-RECORD TO WS-RECORD-COUNT
+               MOVE CKPT-BATCH-ID TO WS-BATCH-ID
+               MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+               MOVE CKPT-QUARANTINE-COUNT TO WS-QUARANTINE-COUNT
+               MOVE CKPT-RETRY-COUNT TO WS-TOTAL-RETRY-COUNT
+               DISPLAY 'Resuming from checkpoint at record: '
+                   WS-RECORD-COUNT
+           END-IF.
+
+           OPEN OUTPUT QUARANTINE-FILE.
            GO TO INIT-BATCH.
 
        INIT-BATCH.
@@ -44,7 +227,7 @@
 
        MAIN-LOOP.
            ADD 1 TO WS-RECORD-COUNT.
-           IF WS-RECORD-COUNT > 1000
+           IF WS-RECORD-COUNT > WS-MAX-RECORDS
                GO TO END-PROCESS
            END-IF.
 
@@ -52,11 +235,11 @@
            GO TO VALIDATE-RECORD.
 
        VALIDATE-RECORD.
-           IF WS-RECORD-COUNT < 100
+           IF WS-RECORD-COUNT < WS-EARLY-THRESHOLD
                MOVE 'Y' TO WS-PROCESS-FLAG
                GO TO PROCESS-RECORD
            ELSE
-               IF WS-RECORD-COUNT > 900
+               IF WS-RECORD-COUNT > WS-SPECIAL-THRESHOLD
                    GO TO SPECIAL-HANDLING
                ELSE
                    GO TO PROCESS-RECORD
@@ -74,6 +257,20 @@
        WRITE-OUTPUT.
            MOVE '00' TO WS-STATUS-CODE.
            IF WS-STATUS-CODE = '00'
+               ADD 1 TO WS-CHECKPOINT-COUNTER
+               IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD
+                   MOVE WS-BATCH-ID TO CKPT-BATCH-ID
+                   MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+                   MOVE WS-QUARANTINE-COUNT TO CKPT-QUARANTINE-COUNT
+                   MOVE WS-TOTAL-RETRY-COUNT TO CKPT-RETRY-COUNT
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+                   MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                   DISPLAY 'Checkpoint saved at record: '
+                       WS-RECORD-COUNT
+               END-IF
                GO TO MAIN-LOOP
            ELSE
                ADD 1 TO WS-ERROR-COUNT
@@ -82,12 +279,17 @@
 
        SKIP-RECORD.
            DISPLAY 'Skipping record: ' WS-RECORD-COUNT.
+           MOVE WS-RECORD-COUNT TO QUAR-RECORD-NUMBER.
+           MOVE 'NOT ELIGIBLE' TO QUAR-REASON.
+           WRITE QUARANTINE-RECORD.
+           ADD 1 TO WS-QUARANTINE-COUNT.
            GO TO MAIN-LOOP.
 
        SPECIAL-HANDLING.
            DISPLAY 'Special handling for record: ' WS-RECORD-COUNT.
            MOVE 'Y' TO WS-PROCESS-FLAG.
-           IF WS-ERROR-COUNT > 10
+           IF WS-ERROR-COUNT > WS-ERROR-ESCALATE-LIMIT
+               MOVE 50 TO WS-STATUS-NUMERIC
                GO TO ERROR-HANDLER
            ELSE
                GO TO PROCESS-RECORD
@@ -95,8 +297,10 @@
 
        RETRY-LOGIC.
            ADD 1 TO WS-RETRY-COUNT.
-           IF WS-RETRY-COUNT > 3
+           ADD 1 TO WS-TOTAL-RETRY-COUNT.
+           IF WS-RETRY-COUNT > WS-MAX-RETRIES
                MOVE '99' TO WS-STATUS-CODE
+               MOVE 99 TO WS-STATUS-NUMERIC
                GO TO ERROR-HANDLER
            ELSE
                DISPLAY 'Retrying...'
@@ -107,7 +311,14 @@
        ERROR-HANDLER.
            DISPLAY 'Error occurred. Status: ' WS-STATUS-CODE.
            DISPLAY 'Error count: ' WS-ERROR-COUNT.
-           IF WS-ERROR-COUNT < 100
+           MOVE 'ERROR-HANDLER' TO WS-EXCP-PARAGRAPH.
+           MOVE WS-STATUS-NUMERIC TO WS-EXCP-CODE.
+           MOVE WS-RECORD-COUNT TO WS-EXCP-KEY-DATA.
+           ACCEPT WS-EXCP-TIMESTAMP FROM TIME.
+           CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+               WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+               WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA.
+           IF WS-ERROR-COUNT < WS-ERROR-ABORT-LIMIT
                MOVE '00' TO WS-STATUS-CODE
                GO TO MAIN-LOOP
            ELSE
@@ -123,4 +334,34 @@
            DISPLAY 'Batch process complete.'.
            DISPLAY 'Total records: ' WS-RECORD-COUNT.
            DISPLAY 'Total errors: ' WS-ERROR-COUNT.
+           DISPLAY 'Total quarantined: ' WS-QUARANTINE-COUNT.
+
+           MOVE WS-RECORD-COUNT TO STA-TOTAL-RECORDS.
+           MOVE WS-ERROR-COUNT TO STA-TOTAL-ERRORS.
+           MOVE WS-TOTAL-RETRY-COUNT TO STA-TOTAL-RETRIES.
+           MOVE WS-QUARANTINE-COUNT TO STA-TOTAL-QUARANTINED.
+           IF WS-ERROR-COUNT < WS-ERROR-ABORT-LIMIT
+               MOVE 'COMPLETE' TO STA-FINAL-STATUS
+      * A clean finish means there is nothing left to restart from -
+      * leaving the last interim checkpoint in place would make the
+      * next, new run think it is a restart and skip that many
+      * records of its own. An aborted run keeps its checkpoint so a
+      * rerun still resumes instead of reprocessing from the top.
+               GO TO CLEAR-CHECKPOINT
+           ELSE
+               MOVE 'ABORTED' TO STA-FINAL-STATUS
+               GO TO WRITE-STATS
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'Checkpoint cleared - run completed normally'.
+
+       WRITE-STATS.
+           OPEN OUTPUT STATS-FILE.
+           WRITE STATS-RECORD.
+           CLOSE STATS-FILE.
+           CLOSE QUARANTINE-FILE.
+
            STOP RUN.
