@@ -7,16 +7,74 @@
        PROGRAM-ID. DYNAMIC-TABLE.
        AUTHOR. REPORT-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPILL-FILE ASSIGN TO 'TRANSPIL'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO 'CTLRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'RUNCTL'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Transactions that fetched successfully but did not fit in
+      * WS-TRANSACTION-TABLE once its configured cap was reached -
+      * written here instead of being silently dropped.
+       FD  SPILL-FILE.
+       01  SPILL-RECORD.
+           05  SPL-TRANS-ID              PIC 9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SPL-TRANS-DATE            PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SPL-TRANS-AMOUNT          PIC S9(9)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SPL-TRANS-TYPE            PIC X(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SPL-TRANS-STATUS          PIC X(10).
+
+      * One CONTROL record with the run's control-total reconciliation,
+      * followed by one SUBTOTAL record per transaction type seen.
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD.
+           05  CTL-RECORD-TYPE           PIC X(08).
+               88  CTL-IS-CONTROL-TOTAL  VALUE 'CONTROL '.
+               88  CTL-IS-SUBTOTAL       VALUE 'SUBTOTAL'.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-EXPECTED-TOTAL        PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-ACTUAL-TOTAL          PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-VARIANCE              PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-SUB-TYPE              PIC X(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-SUB-AMOUNT            PIC S9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CTL-SUB-COUNT             PIC 9(7).
+
+      * Shared run-control settings, common to the whole nightly
+      * batch suite - see RUNCTL.cpy.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-TABLE-COUNT               PIC 9(4) VALUE ZERO.
+
+      * Entry cap - configurable per run up to the hard OCCURS limit
+      * below (WS-MAX-ENTRIES-PARM = 0000 keeps the long-standing
+      * 500 default).
+       01  WS-MAX-ENTRIES-PARM          PIC 9(4) VALUE ZERO.
        01  WS-MAX-ENTRIES               PIC 9(4) VALUE 500.
+       01  WS-TABLE-HARD-LIMIT          PIC 9(4) VALUE 2000.
+
        01  WS-CURRENT-INDEX             PIC 9(4).
 
        01  WS-TRANSACTION-TABLE.
       * MEDIUM: Variable-length table with OCCURS DEPENDING ON (line ~24)
       * Runtime size is determined by WS-TABLE-COUNT
-           05  WS-TRANS-ENTRY OCCURS 1 TO 500 TIMES
+           05  WS-TRANS-ENTRY OCCURS 1 TO 2000 TIMES
                DEPENDING ON WS-TABLE-COUNT.
                10  WS-TRANS-ID          PIC 9(9).
                10  WS-TRANS-DATE        PIC X(10).
@@ -29,13 +87,64 @@
        01  WS-EOF-FLAG                  PIC X VALUE 'N'.
            88  EOF-REACHED              VALUE 'Y'.
 
+      * Set on any SQL failure so MAIN-PROCESS can report a non-zero
+      * RETURN-CODE to a caller (e.g. MASTER-BATCH) without each
+      * failure branch having to know about the caller.
+       01  WS-RUN-ERROR-FLAG            PIC X VALUE 'N'.
+           88  RUN-HAD-ERROR            VALUE 'Y'.
+
+      * Fetched-but-not-yet-placed transaction, decided by
+      * 2100-FETCH-TRANSACTION to go into the table or the spill file.
+       01  WS-FETCH-TRANS-ID            PIC 9(9).
+       01  WS-FETCH-TRANS-DATE          PIC X(10).
+       01  WS-FETCH-TRANS-AMOUNT        PIC S9(9)V99 COMP-3.
+       01  WS-FETCH-TRANS-TYPE          PIC X(1).
+       01  WS-FETCH-TRANS-STATUS        PIC X(10).
+       01  WS-SPILL-COUNT               PIC 9(7) VALUE ZERO.
+
+      * Date range used to filter the transaction load - defaults
+      * cover the full range when no run parameters are supplied.
+       01  WS-DATE-RANGE-START-PARM     PIC X(10) VALUE SPACES.
+       01  WS-DATE-RANGE-END-PARM       PIC X(10) VALUE SPACES.
+       01  WS-DATE-RANGE-START          PIC X(10) VALUE '0000-00-00'.
+       01  WS-DATE-RANGE-END            PIC X(10) VALUE '9999-12-31'.
+
+      * Sub-totals by transaction type, accumulated as the table is
+      * processed - same linear lookup-table pattern used for the
+      * currency-rate table in ACCT-OPEN.
+       01  WS-SUBTOTAL-COUNT            PIC 9(2) VALUE ZERO.
+       01  WS-SUBTOTAL-INDEX            PIC 9(2).
+       01  WS-SUBTOTAL-FOUND            PIC X VALUE 'N'.
+           88  SUBTOTAL-FOUND           VALUE 'Y'.
+       01  WS-SUBTOTAL-TABLE.
+           05  WS-SUBTOTAL-ENTRY OCCURS 10 TIMES.
+               10  ST-TYPE              PIC X(01).
+               10  ST-AMOUNT            PIC S9(11)V99 COMP-3.
+               10  ST-COUNT             PIC 9(7).
+
+      * Control-total reconciliation - the database's own sum for the
+      * same filtered set, compared against what was actually loaded.
+       01  WS-EXPECTED-TOTAL            PIC S9(11)V99 COMP-3.
+       01  WS-VARIANCE                  PIC S9(11)V99 COMP-3.
+
+      * Shared run-control file - read once at startup, ahead of this
+      * program's own command-line parameters, so a per-run override
+      * still takes precedence over the shared default.
+       01  WS-RUNCTL-EXISTS             PIC X VALUE 'N'.
+           88  RUNCTL-FOUND             VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
            PERFORM 2000-LOAD-TRANSACTIONS.
            PERFORM 3000-PROCESS-TABLE.
            PERFORM 4000-FINALIZE.
-           STOP RUN.
+           IF RUN-HAD-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        1000-INITIALIZE.
            DISPLAY 'Transaction Table Processing Started'.
@@ -43,6 +152,48 @@
            MOVE ZERO TO WS-TOTAL-AMOUNT.
            MOVE 'N' TO WS-EOF-FLAG.
 
+           PERFORM 1010-READ-RUN-CONTROL.
+
+           ACCEPT WS-MAX-ENTRIES-PARM FROM COMMAND-LINE.
+           IF WS-MAX-ENTRIES-PARM NOT = ZERO
+                  AND WS-MAX-ENTRIES-PARM NOT > WS-TABLE-HARD-LIMIT
+               MOVE WS-MAX-ENTRIES-PARM TO WS-MAX-ENTRIES
+           END-IF.
+           DISPLAY 'Table entry cap for this run: ' WS-MAX-ENTRIES.
+
+           ACCEPT WS-DATE-RANGE-START-PARM FROM COMMAND-LINE.
+           IF WS-DATE-RANGE-START-PARM NOT = SPACES
+               MOVE WS-DATE-RANGE-START-PARM TO WS-DATE-RANGE-START
+           END-IF.
+           ACCEPT WS-DATE-RANGE-END-PARM FROM COMMAND-LINE.
+           IF WS-DATE-RANGE-END-PARM NOT = SPACES
+               MOVE WS-DATE-RANGE-END-PARM TO WS-DATE-RANGE-END
+           END-IF.
+           DISPLAY 'Date range: ' WS-DATE-RANGE-START ' to '
+               WS-DATE-RANGE-END.
+
+           OPEN OUTPUT SPILL-FILE.
+           OPEN OUTPUT CONTROL-REPORT-FILE.
+
+       1010-READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 'N' TO WS-RUNCTL-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-RUNCTL-EXISTS
+           END-READ.
+           CLOSE RUN-CONTROL-FILE.
+
+           IF RUNCTL-FOUND
+               IF RUNCTL-MAX-RECORDS NOT = ZERO
+                      AND RUNCTL-MAX-RECORDS NOT > WS-TABLE-HARD-LIMIT
+                   MOVE RUNCTL-MAX-RECORDS TO WS-MAX-ENTRIES
+               END-IF
+               DISPLAY 'Run-control settings applied - window '
+                   'cutover: ' RUNCTL-WINDOW-CUTOVER
+           END-IF.
+
        2000-LOAD-TRANSACTIONS.
            EXEC SQL
                DECLARE TRANS_CURSOR CURSOR FOR
@@ -50,6 +201,8 @@
                       TYPE, STATUS
                FROM TRANSACTIONS
                WHERE STATUS = 'PENDING'
+                 AND TRANSACTION_DATE BETWEEN :WS-DATE-RANGE-START
+                                       AND :WS-DATE-RANGE-END
                ORDER BY TRANSACTION_DATE
            END-EXEC.
 
@@ -58,36 +211,95 @@
            END-EXEC.
 
            PERFORM 2100-FETCH-TRANSACTION
-               UNTIL EOF-REACHED OR WS-TABLE-COUNT = WS-MAX-ENTRIES.
+               UNTIL EOF-REACHED.
 
            EXEC SQL
                CLOSE TRANS_CURSOR
            END-EXEC.
 
-       2100-FETCH-TRANSACTION.
-           ADD 1 TO WS-TABLE-COUNT.
+           PERFORM 2400-GET-EXPECTED-TOTAL.
 
+       2100-FETCH-TRANSACTION.
            EXEC SQL
                FETCH TRANS_CURSOR
-               INTO :WS-TRANS-ID(WS-TABLE-COUNT),
-                    :WS-TRANS-DATE(WS-TABLE-COUNT),
-                    :WS-TRANS-AMOUNT(WS-TABLE-COUNT),
-                    :WS-TRANS-TYPE(WS-TABLE-COUNT),
-                    :WS-TRANS-STATUS(WS-TABLE-COUNT)
+               INTO :WS-FETCH-TRANS-ID, :WS-FETCH-TRANS-DATE,
+                    :WS-FETCH-TRANS-AMOUNT, :WS-FETCH-TRANS-TYPE,
+                    :WS-FETCH-TRANS-STATUS
            END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.
            IF WS-SQLCODE = 100
                MOVE 'Y' TO WS-EOF-FLAG
-               SUBTRACT 1 FROM WS-TABLE-COUNT
            ELSE
                IF WS-SQLCODE NOT = ZERO
                    DISPLAY 'Fetch error: ' WS-SQLCODE
                    MOVE 'Y' TO WS-EOF-FLAG
-                   SUBTRACT 1 FROM WS-TABLE-COUNT
+                   MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               ELSE
+                   IF WS-TABLE-COUNT < WS-MAX-ENTRIES
+                       ADD 1 TO WS-TABLE-COUNT
+                       MOVE WS-FETCH-TRANS-ID
+                           TO WS-TRANS-ID(WS-TABLE-COUNT)
+                       MOVE WS-FETCH-TRANS-DATE
+                           TO WS-TRANS-DATE(WS-TABLE-COUNT)
+                       MOVE WS-FETCH-TRANS-AMOUNT
+                           TO WS-TRANS-AMOUNT(WS-TABLE-COUNT)
+                       MOVE WS-FETCH-TRANS-TYPE
+                           TO WS-TRANS-TYPE(WS-TABLE-COUNT)
+                       MOVE WS-FETCH-TRANS-STATUS
+                           TO WS-TRANS-STATUS(WS-TABLE-COUNT)
+                   ELSE
+                       PERFORM 2200-WRITE-SPILL-RECORD
+                   END-IF
                END-IF
            END-IF.
 
+       2200-WRITE-SPILL-RECORD.
+           MOVE WS-FETCH-TRANS-ID TO SPL-TRANS-ID.
+           MOVE WS-FETCH-TRANS-DATE TO SPL-TRANS-DATE.
+           MOVE WS-FETCH-TRANS-AMOUNT TO SPL-TRANS-AMOUNT.
+           MOVE WS-FETCH-TRANS-TYPE TO SPL-TRANS-TYPE.
+           MOVE WS-FETCH-TRANS-STATUS TO SPL-TRANS-STATUS.
+
+           WRITE SPILL-RECORD.
+
+           ADD 1 TO WS-SPILL-COUNT.
+
+      * Marking the row SPILLED - instead of leaving it PENDING - both
+      * keeps a follow-up run's cursor from reloading the identical
+      * oldest-first set every time the cap is hit, and keeps
+      * 2400-GET-EXPECTED-TOTAL's reconciliation query in step with
+      * what WS-TOTAL-AMOUNT actually accumulated this run.
+           EXEC SQL
+               UPDATE TRANSACTIONS
+               SET STATUS = 'SPILLED'
+               WHERE TRANSACTION_ID = :WS-FETCH-TRANS-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'Spill status update failed for transaction: '
+                   WS-FETCH-TRANS-ID
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+           END-IF.
+
+       2400-GET-EXPECTED-TOTAL.
+           EXEC SQL
+               SELECT SUM(AMOUNT)
+               INTO :WS-EXPECTED-TOTAL
+               FROM TRANSACTIONS
+               WHERE STATUS = 'PENDING'
+                 AND TRANSACTION_DATE BETWEEN :WS-DATE-RANGE-START
+                                       AND :WS-DATE-RANGE-END
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'Control total query failed: ' WS-SQLCODE
+               MOVE ZERO TO WS-EXPECTED-TOTAL
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+           END-IF.
+
        3000-PROCESS-TABLE.
            DISPLAY 'Processing ' WS-TABLE-COUNT ' transactions'.
 
@@ -101,9 +313,79 @@
                ADD WS-TRANS-AMOUNT(WS-CURRENT-INDEX)
                    TO WS-TOTAL-AMOUNT
 
+               PERFORM 3100-ACCUMULATE-SUBTOTAL
+
            END-PERFORM.
 
+       3100-ACCUMULATE-SUBTOTAL.
+           MOVE 'N' TO WS-SUBTOTAL-FOUND.
+
+           PERFORM 3110-FIND-SUBTOTAL-SLOT
+               VARYING WS-SUBTOTAL-INDEX FROM 1 BY 1
+               UNTIL WS-SUBTOTAL-INDEX > WS-SUBTOTAL-COUNT
+                  OR SUBTOTAL-FOUND.
+
+           IF NOT SUBTOTAL-FOUND
+               ADD 1 TO WS-SUBTOTAL-COUNT
+               MOVE WS-TRANS-TYPE(WS-CURRENT-INDEX)
+                   TO ST-TYPE(WS-SUBTOTAL-COUNT)
+               MOVE WS-TRANS-AMOUNT(WS-CURRENT-INDEX)
+                   TO ST-AMOUNT(WS-SUBTOTAL-COUNT)
+               MOVE 1 TO ST-COUNT(WS-SUBTOTAL-COUNT)
+           END-IF.
+
+       3110-FIND-SUBTOTAL-SLOT.
+           IF ST-TYPE(WS-SUBTOTAL-INDEX) = WS-TRANS-TYPE(WS-CURRENT-INDEX)
+               MOVE 'Y' TO WS-SUBTOTAL-FOUND
+               ADD WS-TRANS-AMOUNT(WS-CURRENT-INDEX)
+                   TO ST-AMOUNT(WS-SUBTOTAL-INDEX)
+               ADD 1 TO ST-COUNT(WS-SUBTOTAL-INDEX)
+           END-IF.
+
        4000-FINALIZE.
+           PERFORM 4100-WRITE-CONTROL-TOTAL.
+           PERFORM 4200-WRITE-SUBTOTALS
+               VARYING WS-SUBTOTAL-INDEX FROM 1 BY 1
+               UNTIL WS-SUBTOTAL-INDEX > WS-SUBTOTAL-COUNT.
+
+           CLOSE SPILL-FILE.
+           CLOSE CONTROL-REPORT-FILE.
+
            DISPLAY 'Transaction Processing Complete'.
            DISPLAY 'Transactions processed: ' WS-TABLE-COUNT.
+           DISPLAY 'Transactions spilled: ' WS-SPILL-COUNT.
            DISPLAY 'Total amount: ' WS-TOTAL-AMOUNT.
+           DISPLAY 'Expected control total: ' WS-EXPECTED-TOTAL.
+           DISPLAY 'Variance: ' WS-VARIANCE.
+
+       4100-WRITE-CONTROL-TOTAL.
+           COMPUTE WS-VARIANCE = WS-TOTAL-AMOUNT - WS-EXPECTED-TOTAL.
+
+           MOVE 'CONTROL ' TO CTL-RECORD-TYPE.
+           MOVE WS-EXPECTED-TOTAL TO CTL-EXPECTED-TOTAL.
+           MOVE WS-TOTAL-AMOUNT TO CTL-ACTUAL-TOTAL.
+           MOVE WS-VARIANCE TO CTL-VARIANCE.
+           MOVE SPACE TO CTL-SUB-TYPE.
+           MOVE ZERO TO CTL-SUB-AMOUNT.
+           MOVE ZERO TO CTL-SUB-COUNT.
+
+           WRITE CONTROL-REPORT-RECORD.
+
+           IF WS-VARIANCE NOT = ZERO
+               DISPLAY 'WARNING - control total variance detected: '
+                   WS-VARIANCE
+           END-IF.
+
+       4200-WRITE-SUBTOTALS.
+           MOVE 'SUBTOTAL' TO CTL-RECORD-TYPE.
+           MOVE ZERO TO CTL-EXPECTED-TOTAL.
+           MOVE ZERO TO CTL-ACTUAL-TOTAL.
+           MOVE ZERO TO CTL-VARIANCE.
+           MOVE ST-TYPE(WS-SUBTOTAL-INDEX) TO CTL-SUB-TYPE.
+           MOVE ST-AMOUNT(WS-SUBTOTAL-INDEX) TO CTL-SUB-AMOUNT.
+           MOVE ST-COUNT(WS-SUBTOTAL-INDEX) TO CTL-SUB-COUNT.
+
+           WRITE CONTROL-REPORT-RECORD.
+
+           DISPLAY 'Subtotal type ' ST-TYPE(WS-SUBTOTAL-INDEX) ': '
+               ST-AMOUNT(WS-SUBTOTAL-INDEX).
