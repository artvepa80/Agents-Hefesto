@@ -16,14 +16,47 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE-INDEX-FILE ASSIGN TO 'RPTARCH'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO 'RUNCTL'
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      * One record per completed run, so a later job (or an operator)
+      * can locate which archived report file covers a given type,
+      * format, and date range without opening each one.
+       FD  ARCHIVE-INDEX-FILE.
+       01  ARCHIVE-INDEX-RECORD.
+           05  ARC-REPORT-TYPE           PIC X(20).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-OUTPUT-FORMAT         PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-DATE-RANGE-START      PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-DATE-RANGE-END        PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-REPORT-COUNT          PIC 9(7).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-FINAL-STATUS          PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-FILE-LOCATION         PIC X(60).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  ARC-GENERATED-TIMESTAMP   PIC 9(08).
+
+      * Shared run-control settings, common to the whole nightly
+      * batch suite - see RUNCTL.cpy.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-REPORT-CONFIG.
-           05  WS-REPORT-TYPE           PIC X(20).
-           05  WS-OUTPUT-FORMAT         PIC X(10).
-           05  WS-DATE-RANGE-START      PIC X(10).
-           05  WS-DATE-RANGE-END        PIC X(10).
+           05  WS-REPORT-TYPE           PIC X(20) VALUE 'DAILY'.
+           05  WS-OUTPUT-FORMAT         PIC X(10) VALUE 'PDF'.
+           05  WS-DATE-RANGE-START      PIC X(10) VALUE '0000-00-00'.
+           05  WS-DATE-RANGE-END        PIC X(10) VALUE '9999-12-31'.
 
        01  WS-DB-CONFIG.
            05  WS-DB-SERVER             PIC X(50).
@@ -37,9 +70,98 @@
        01  WS-STATUS-CODE               PIC X(2).
        01  WS-RETRY-COUNT               PIC 9(2) VALUE ZERO.
 
+      * Numeric counterpart to WS-STATUS-CODE - ERROR-RECOVERY needs a
+      * genuinely numeric value to hand the shared exception log, and
+      * WS-STATUS-CODE itself is alphanumeric.
+       01  WS-STATUS-NUMERIC            PIC S9(4) VALUE ZERO.
+
+      * Batch-parameter-driven execution - a single comma-delimited
+      * command-line parameter string replaces the interactive
+      * prompts below, the same way BATCH-DB2 takes its partition
+      * parameter. Any field left blank keeps its compiled-in default.
+       01  WS-RUN-PARMS                 PIC X(200) VALUE SPACES.
+       01  WS-REPORT-TYPE-PARM          PIC X(20) VALUE SPACES.
+       01  WS-OUTPUT-FORMAT-PARM        PIC X(10) VALUE SPACES.
+       01  WS-DATE-START-PARM           PIC X(10) VALUE SPACES.
+       01  WS-DATE-END-PARM             PIC X(10) VALUE SPACES.
+       01  WS-EMAIL-LIST-PARM           PIC X(100) VALUE SPACES.
+       01  WS-MAX-RETRIES-PARM          PIC X(02) VALUE SPACES.
+
+      * Distribution list for SEND-EMAIL, semicolon-separated,
+      * keyed by report type - DAILY/WEEKLY/MONTHLY each reach a
+      * different audience. WS-EMAIL-LIST-PARM (above) can still
+      * override the list for this run only, regardless of type.
+       01  WS-EMAIL-DIST-COUNT          PIC 9(2) VALUE 3.
+       01  WS-EMAIL-DIST-TABLE.
+           05  WS-EMAIL-DIST-ENTRY OCCURS 3 TIMES.
+               10  WS-EMAIL-DIST-TYPE   PIC X(20).
+               10  WS-EMAIL-DIST-LIST   PIC X(100).
+       01  WS-EMAIL-DIST-INDEX          PIC 9(2).
+       01  WS-EMAIL-LIST-OVERRIDE       PIC X VALUE 'N'.
+           88  EMAIL-LIST-OVERRIDDEN    VALUE 'Y'.
+
+       01  WS-EMAIL-LIST                PIC X(100) VALUE
+           'reports-dist@legacy.corp'.
+       01  WS-EMAIL-COUNT               PIC 9(2) VALUE ZERO.
+       01  WS-EMAIL-INDEX               PIC 9(2).
+       01  WS-EMAIL-TABLE.
+           05  WS-EMAIL-ENTRY OCCURS 5 TIMES
+                                        PIC X(40).
+
+      * Retry/backoff policy - configurable ceiling, with the wait
+      * between attempts doubling each time instead of a fixed delay.
+       01  WS-MAX-RETRIES               PIC 9(2) VALUE 3.
+       01  WS-RETRY-BACKOFF-SECONDS     PIC 9(4) VALUE 5.
+
+      * Shared run-control file - read once at startup, ahead of this
+      * program's own command-line parameters, so a per-run override
+      * still takes precedence over the shared default.
+       01  WS-RUNCTL-EXISTS             PIC X VALUE 'N'.
+           88  RUNCTL-FOUND             VALUE 'Y'.
+
+      * Centralized exception log - an error is still DISPLAYed at the
+      * point it happens, but is also handed to the shared exception-
+      * logging routine so ops can see it alongside every other batch
+      * program's failures in one common log.
+       01  WS-EXCP-PROGRAM              PIC X(12) VALUE 'LEGACY-RPT'.
+       01  WS-EXCP-PARAGRAPH            PIC X(20).
+       01  WS-EXCP-CODE                 PIC S9(9).
+       01  WS-EXCP-TIMESTAMP            PIC 9(08).
+       01  WS-EXCP-KEY-DATA             PIC X(20).
+
        PROCEDURE DIVISION.
        START-PROGRAM.
            DISPLAY 'Legacy Report Generator v1.5'.
+           PERFORM SETUP-EMAIL-DISTRIBUTION.
+           GO TO READ-RUN-CONTROL.
+
+       SETUP-EMAIL-DISTRIBUTION.
+           MOVE 'DAILY' TO WS-EMAIL-DIST-TYPE(1).
+           MOVE 'daily-ops@legacy.corp' TO WS-EMAIL-DIST-LIST(1).
+           MOVE 'WEEKLY' TO WS-EMAIL-DIST-TYPE(2).
+           MOVE 'weekly-mgmt@legacy.corp;reports-dist@legacy.corp'
+               TO WS-EMAIL-DIST-LIST(2).
+           MOVE 'MONTHLY' TO WS-EMAIL-DIST-TYPE(3).
+           MOVE 'monthly-exec@legacy.corp;reports-dist@legacy.corp'
+               TO WS-EMAIL-DIST-LIST(3).
+
+       READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 'N' TO WS-RUNCTL-EXISTS
+               NOT AT END
+                   MOVE 'Y' TO WS-RUNCTL-EXISTS
+           END-READ.
+           CLOSE RUN-CONTROL-FILE.
+
+           IF RUNCTL-FOUND
+               IF RUNCTL-RETRY-LIMIT NOT = ZERO
+                   MOVE RUNCTL-RETRY-LIMIT TO WS-MAX-RETRIES
+               END-IF
+               DISPLAY 'Run-control settings applied - window '
+                   'cutover: ' RUNCTL-WINDOW-CUTOVER
+           END-IF.
            GO TO SETUP-CONNECTION.
 
        SETUP-CONNECTION.
@@ -52,12 +174,44 @@
            GO TO GET-USER-PARAMS.
 
        GET-USER-PARAMS.
-           DISPLAY 'Enter report type (DAILY/WEEKLY/MONTHLY): '.
-      * MEDIUM: ACCEPT without validation (line ~62)
-           ACCEPT WS-REPORT-TYPE.
-           DISPLAY 'Enter output format (PDF/CSV/TXT): '.
-           ACCEPT WS-OUTPUT-FORMAT.
+           ACCEPT WS-RUN-PARMS FROM COMMAND-LINE.
+           IF WS-RUN-PARMS NOT = SPACES
+               UNSTRING WS-RUN-PARMS DELIMITED BY ','
+                   INTO WS-REPORT-TYPE-PARM, WS-OUTPUT-FORMAT-PARM,
+                        WS-DATE-START-PARM, WS-DATE-END-PARM,
+                        WS-EMAIL-LIST-PARM, WS-MAX-RETRIES-PARM
+               END-UNSTRING
+           END-IF.
+
+      * A blank sub-field here is not an error - WS-REPORT-TYPE and
+      * WS-OUTPUT-FORMAT already carry compiled-in defaults, and this
+      * job has to be able to run unattended from a scheduler with no
+      * one at a console to answer an ACCEPT.
+           IF WS-REPORT-TYPE-PARM NOT = SPACES
+               MOVE WS-REPORT-TYPE-PARM TO WS-REPORT-TYPE
+           END-IF.
+
+           IF WS-OUTPUT-FORMAT-PARM NOT = SPACES
+               MOVE WS-OUTPUT-FORMAT-PARM TO WS-OUTPUT-FORMAT
+           END-IF.
+
+           IF WS-DATE-START-PARM NOT = SPACES
+               MOVE WS-DATE-START-PARM TO WS-DATE-RANGE-START
+           END-IF.
+           IF WS-DATE-END-PARM NOT = SPACES
+               MOVE WS-DATE-END-PARM TO WS-DATE-RANGE-END
+           END-IF.
+           IF WS-EMAIL-LIST-PARM NOT = SPACES
+               MOVE WS-EMAIL-LIST-PARM TO WS-EMAIL-LIST
+               MOVE 'Y' TO WS-EMAIL-LIST-OVERRIDE
+           END-IF.
+           IF WS-MAX-RETRIES-PARM NOT = SPACES
+               MOVE WS-MAX-RETRIES-PARM TO WS-MAX-RETRIES
+           END-IF.
+
            DISPLAY 'Parameters accepted'.
+           DISPLAY 'Date range for this report: ' WS-DATE-RANGE-START
+               ' to ' WS-DATE-RANGE-END.
            GO TO VALIDATE-PARAMS.
 
        VALIDATE-PARAMS.
@@ -70,7 +224,8 @@
                    IF WS-REPORT-TYPE = 'MONTHLY'
                        GO TO CHECK-FORMAT
                    ELSE
-                       DISPLAY 'Invalid report type'.
+                       DISPLAY 'Invalid report type'
+                       MOVE 10 TO WS-STATUS-NUMERIC
                        GO TO ERROR-RECOVERY
                    END-IF
                END-IF
@@ -86,8 +241,17 @@
                    IF WS-OUTPUT-FORMAT = 'TXT'
                        GO TO GENERATE-REPORT
                    ELSE
-                       DISPLAY 'Invalid format'.
-                       GO TO ERROR-RECOVERY
+                       IF WS-OUTPUT-FORMAT = 'XML'
+                           GO TO GENERATE-REPORT
+                       ELSE
+                           IF WS-OUTPUT-FORMAT = 'JSON'
+                               GO TO GENERATE-REPORT
+                           ELSE
+                               DISPLAY 'Invalid format'
+                               MOVE 20 TO WS-STATUS-NUMERIC
+                               GO TO ERROR-RECOVERY
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            END-IF.
@@ -96,11 +260,14 @@
            DISPLAY 'Generating report...'.
            DISPLAY 'Type: ' WS-REPORT-TYPE.
            DISPLAY 'Format: ' WS-OUTPUT-FORMAT.
+           DISPLAY 'Covering: ' WS-DATE-RANGE-START ' to '
+               WS-DATE-RANGE-END.
            ADD 1 TO WS-REPORT-COUNT.
            MOVE '00' TO WS-STATUS-CODE.
            IF WS-STATUS-CODE = '00'
                GO TO WRITE-REPORT
            ELSE
+               MOVE 30 TO WS-STATUS-NUMERIC
                GO TO ERROR-RECOVERY
            END-IF.
 
@@ -110,43 +277,118 @@
                DISPLAY 'PDF written successfully'
                GO TO SEND-EMAIL
            ELSE
-               DISPLAY 'Report written successfully'
-               GO TO SEND-EMAIL
+               IF WS-OUTPUT-FORMAT = 'XML'
+                   DISPLAY 'XML document written successfully'
+                   GO TO SEND-EMAIL
+               ELSE
+                   IF WS-OUTPUT-FORMAT = 'JSON'
+                       DISPLAY 'JSON document written successfully'
+                       GO TO SEND-EMAIL
+                   ELSE
+                       DISPLAY 'Report written successfully'
+                       GO TO SEND-EMAIL
+                   END-IF
+               END-IF
            END-IF.
 
        SEND-EMAIL.
            DISPLAY 'Sending email notification...'.
+           IF NOT EMAIL-LIST-OVERRIDDEN
+               PERFORM LOOKUP-EMAIL-LIST
+           END-IF.
+           MOVE ZERO TO WS-EMAIL-COUNT.
+           UNSTRING WS-EMAIL-LIST DELIMITED BY ';'
+               INTO WS-EMAIL-ENTRY(1), WS-EMAIL-ENTRY(2),
+                    WS-EMAIL-ENTRY(3), WS-EMAIL-ENTRY(4),
+                    WS-EMAIL-ENTRY(5)
+               TALLYING IN WS-EMAIL-COUNT
+           END-UNSTRING.
+
+           PERFORM SEND-TO-RECIPIENT
+               VARYING WS-EMAIL-INDEX FROM 1 BY 1
+               UNTIL WS-EMAIL-INDEX > WS-EMAIL-COUNT.
+
            MOVE '00' TO WS-STATUS-CODE.
            IF WS-STATUS-CODE = '00'
                DISPLAY 'Email sent'
                GO TO CLEANUP
            ELSE
                DISPLAY 'Email failed'
+               MOVE 40 TO WS-STATUS-NUMERIC
                GO TO ERROR-RECOVERY
            END-IF.
 
+       SEND-TO-RECIPIENT.
+           DISPLAY '  Notifying: ' WS-EMAIL-ENTRY(WS-EMAIL-INDEX).
+
+       LOOKUP-EMAIL-LIST.
+           PERFORM FIND-EMAIL-LIST-FOR-TYPE
+               VARYING WS-EMAIL-DIST-INDEX FROM 1 BY 1
+               UNTIL WS-EMAIL-DIST-INDEX > WS-EMAIL-DIST-COUNT.
+
+       FIND-EMAIL-LIST-FOR-TYPE.
+           IF WS-EMAIL-DIST-TYPE(WS-EMAIL-DIST-INDEX) = WS-REPORT-TYPE
+               MOVE WS-EMAIL-DIST-LIST(WS-EMAIL-DIST-INDEX)
+                   TO WS-EMAIL-LIST
+           END-IF.
+
        ERROR-RECOVERY.
            MOVE 'Y' TO WS-ERROR-FLAG.
            ADD 1 TO WS-RETRY-COUNT.
-           IF WS-RETRY-COUNT > 3
-               DISPLAY 'Max retries exceeded'.
+           MOVE 'ERROR-RECOVERY' TO WS-EXCP-PARAGRAPH.
+           MOVE WS-STATUS-NUMERIC TO WS-EXCP-CODE.
+           MOVE WS-RETRY-COUNT TO WS-EXCP-KEY-DATA.
+           ACCEPT WS-EXCP-TIMESTAMP FROM TIME.
+           CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+               WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+               WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA.
+           IF WS-RETRY-COUNT > WS-MAX-RETRIES
+               DISPLAY 'Max retries exceeded'
                GO TO ABORT-PROGRAM
            ELSE
-               DISPLAY 'Retrying operation...'.
-               MOVE ZERO TO WS-RETRY-COUNT.
+               COMPUTE WS-RETRY-BACKOFF-SECONDS =
+                   WS-RETRY-BACKOFF-SECONDS * 2
+               DISPLAY 'Retrying operation in '
+                   WS-RETRY-BACKOFF-SECONDS ' seconds...'
                GO TO GET-USER-PARAMS
            END-IF.
 
        CLEANUP.
            DISPLAY 'Cleaning up resources...'.
            DISPLAY 'Reports generated: ' WS-REPORT-COUNT.
+           PERFORM WRITE-ARCHIVE-INDEX.
            IF WS-ERROR-FLAG = 'N'
                GO TO END-PROGRAM
            ELSE
-               DISPLAY 'Completed with errors'.
+               DISPLAY 'Completed with errors'
                GO TO END-PROGRAM
            END-IF.
 
+       WRITE-ARCHIVE-INDEX.
+           MOVE WS-REPORT-TYPE TO ARC-REPORT-TYPE.
+           MOVE WS-OUTPUT-FORMAT TO ARC-OUTPUT-FORMAT.
+           MOVE WS-DATE-RANGE-START TO ARC-DATE-RANGE-START.
+           MOVE WS-DATE-RANGE-END TO ARC-DATE-RANGE-END.
+           MOVE WS-REPORT-COUNT TO ARC-REPORT-COUNT.
+           IF WS-ERROR-FLAG = 'N'
+               MOVE 'COMPLETE' TO ARC-FINAL-STATUS
+           ELSE
+               MOVE 'ERRORS' TO ARC-FINAL-STATUS
+           END-IF.
+
+           MOVE SPACES TO ARC-FILE-LOCATION.
+           STRING '/reports/archive/' DELIMITED BY SIZE
+                  WS-REPORT-TYPE DELIMITED BY SPACE
+                  '.' DELIMITED BY SIZE
+                  WS-OUTPUT-FORMAT DELIMITED BY SPACE
+               INTO ARC-FILE-LOCATION
+           END-STRING.
+           ACCEPT ARC-GENERATED-TIMESTAMP FROM TIME.
+
+           OPEN EXTEND ARCHIVE-INDEX-FILE.
+           WRITE ARCHIVE-INDEX-RECORD.
+           CLOSE ARCHIVE-INDEX-FILE.
+
        ABORT-PROGRAM.
            DISPLAY 'Program aborted due to errors.'.
            GO TO END-PROGRAM.
