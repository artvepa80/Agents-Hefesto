@@ -7,7 +7,32 @@
        PROGRAM-ID. ACCT-CLOSE.
        AUTHOR. ACCOUNT-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESCHEATMENT-FILE ASSIGN TO 'ESCHEAT'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ESCHEATMENT-FILE.
+       01  ESCHEATMENT-RECORD.
+           05  ESC-CUST-ID              PIC 9(9).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-CUST-NAME            PIC X(50).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-REFUND-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-CLOSE-REASON         PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-MAIL-STREET          PIC X(40).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-MAIL-CITY            PIC X(30).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-MAIL-STATE           PIC X(02).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  ESC-MAIL-ZIP             PIC 9(05).
+
        WORKING-STORAGE SECTION.
        COPY CUST-RECORD.
 
@@ -16,29 +41,124 @@
        01  WS-FINAL-BALANCE             PIC S9(11)V99.
        01  WS-REFUND-AMOUNT             PIC S9(9)V99.
 
-       PROCEDURE DIVISION.
+      * Centralized exception log - a failure is still DISPLAYed at
+      * the point it happens, but is also handed to the shared
+      * exception-logging routine so ops can see it alongside every
+      * other batch program's failures in one common log.
+       01  WS-EXCP-PROGRAM              PIC X(12) VALUE 'ACCT-CLOSE'.
+       01  WS-EXCP-PARAGRAPH            PIC X(20).
+       01  WS-EXCP-CODE                 PIC S9(9).
+       01  WS-EXCP-TIMESTAMP            PIC 9(08).
+       01  WS-EXCP-KEY-DATA             PIC X(20).
+
+      * Set on any SQL failure so MAIN-PROCESS can report a non-zero
+      * RETURN-CODE to a caller (e.g. MASTER-BATCH) without each
+      * failure branch having to know about the caller.
+       01  WS-RUN-ERROR-FLAG            PIC X VALUE 'N'.
+           88  RUN-HAD-ERROR            VALUE 'Y'.
+
+      * Closure reason code driving WS-CLOSE-REASON - fed by the
+      * teller system, the dormancy sweep, or compliance/legal.
+       01  WS-CLOSE-REASON-CODE         PIC X(2) VALUE 'CR'.
+           88  REASON-CUSTOMER-REQUEST  VALUE 'CR'.
+           88  REASON-FRAUD             VALUE 'FR'.
+           88  REASON-CHARGE-OFF        VALUE 'CO'.
+           88  REASON-REGULATORY        VALUE 'RG'.
+           88  REASON-DORMANCY          VALUE 'DM'.
+
+      * Run mode - SINGLE closes the one account supplied by the
+      * teller system; BATCH drives the nightly dormancy sweep
+      * below through the same 3000-PROCESS-CLOSURE logic.
+       01  WS-RUN-MODE                  PIC X(6) VALUE 'SINGLE'.
+           88  RUN-SINGLE               VALUE 'SINGLE'.
+           88  RUN-BATCH                VALUE 'BATCH'.
+
+      * Dormancy policy applied by the batch sweep.
+       01  WS-DORMANCY-DAYS             PIC 9(4) VALUE 0365.
+       01  WS-DORMANCY-BALANCE-LIMIT    PIC S9(9)V99 VALUE 5.00.
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  EOF-REACHED              VALUE 'Y'.
+       01  WS-DORMANT-COUNT             PIC 9(7) VALUE ZERO.
+
+      * Escheatment/unclaimed-property handling for refunds that
+      * cannot be mailed to the address on file.
+       01  WS-REFUND-DELIVERABLE        PIC X VALUE 'Y'.
+           88  REFUND-DELIVERABLE       VALUE 'Y'.
+           88  REFUND-UNDELIVERABLE     VALUE 'N'.
+       01  WS-ESCHEATMENT-COUNT         PIC 9(7) VALUE ZERO.
+
+      * Legal/regulatory hold enforcement - closure is refused and the
+      * attempt logged rather than allowed to fall through to
+      * 3000-PROCESS-CLOSURE.
+       01  WS-HOLD-BLOCKED-COUNT        PIC 9(7) VALUE ZERO.
+
+      * Run mode is normally supplied by a caller (MASTER-BATCH via
+      * CALL ... USING, or this program's own JCL PARM when it is run
+      * as its own job step) - WS-RUN-MODE above keeps its SINGLE
+      * default when no mode is passed at all.
+       LINKAGE SECTION.
+       01  LS-RUN-MODE-PARM             PIC X(6).
+
+       PROCEDURE DIVISION USING OPTIONAL LS-RUN-MODE-PARM.
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
-           PERFORM 2000-RETRIEVE-CUSTOMER.
-           PERFORM 3000-PROCESS-CLOSURE.
+           IF RUN-BATCH
+               PERFORM 5000-BATCH-DORMANCY-SWEEP
+           ELSE
+               MOVE 123456789 TO CUST-ID
+               PERFORM 2000-RETRIEVE-CUSTOMER
+               PERFORM 2600-CHECK-HOLD-STATUS
+               IF CUST-NOT-ON-HOLD
+                   PERFORM 3000-PROCESS-CLOSURE
+               END-IF
+           END-IF.
            PERFORM 4000-FINALIZE.
-           STOP RUN.
+           IF RUN-HAD-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        1000-INITIALIZE.
            DISPLAY 'Account Closure Process Started'.
-           MOVE 'CUSTOMER REQUEST' TO WS-CLOSE-REASON.
+           IF ADDRESS OF LS-RUN-MODE-PARM NOT = NULL
+               MOVE LS-RUN-MODE-PARM TO WS-RUN-MODE
+           END-IF.
+           PERFORM 1100-SET-CLOSE-REASON.
            MOVE ZERO TO WS-FINAL-BALANCE.
            MOVE ZERO TO WS-REFUND-AMOUNT.
+           OPEN OUTPUT ESCHEATMENT-FILE.
 
-       2000-RETRIEVE-CUSTOMER.
-           MOVE 123456789 TO CUST-ID.
+       1100-SET-CLOSE-REASON.
+           EVALUATE TRUE
+               WHEN REASON-CUSTOMER-REQUEST
+                   MOVE 'CUSTOMER REQUEST' TO WS-CLOSE-REASON
+               WHEN REASON-FRAUD
+                   MOVE 'FRAUD HOLD' TO WS-CLOSE-REASON
+               WHEN REASON-CHARGE-OFF
+                   MOVE 'CHARGE-OFF' TO WS-CLOSE-REASON
+               WHEN REASON-REGULATORY
+                   MOVE 'REGULATORY ORDER' TO WS-CLOSE-REASON
+               WHEN REASON-DORMANCY
+                   MOVE 'DORMANCY' TO WS-CLOSE-REASON
+               WHEN OTHER
+                   MOVE 'UNSPECIFIED' TO WS-CLOSE-REASON
+           END-EVALUATE.
 
+       2000-RETRIEVE-CUSTOMER.
            EXEC SQL
                SELECT NAME, STREET, CITY, STATE, ZIP,
-                      PHONE, EMAIL, BALANCE, STATUS
+                      PHONE, EMAIL, BALANCE, STATUS,
+                      HOLD_STATUS, HOLD_REASON,
+                      MAILING_STREET, MAILING_CITY, MAILING_STATE,
+                      MAILING_ZIP
                INTO :CUST-NAME, :CUST-STREET, :CUST-CITY, :CUST-STATE,
                     :CUST-ZIP, :CUST-PHONE, :CUST-EMAIL,
-                    :CUST-ACCOUNT-BALANCE, :CUST-STATUS
+                    :CUST-ACCOUNT-BALANCE, :CUST-STATUS,
+                    :CUST-HOLD-STATUS, :CUST-HOLD-REASON,
+                    :CUST-MAILING-STREET, :CUST-MAILING-CITY,
+                    :CUST-MAILING-STATE, :CUST-MAILING-ZIP
                FROM CUSTOMERS
                WHERE CUSTOMER_ID = :CUST-ID
            END-EXEC.
@@ -49,12 +169,31 @@
                MOVE CUST-ACCOUNT-BALANCE TO WS-FINAL-BALANCE
            ELSE
                DISPLAY 'Customer not found: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE '2000-RETRIEVE-CUSTOMER' TO WS-EXCP-PARAGRAPH
+               MOVE WS-SQLCODE TO WS-EXCP-CODE
+               MOVE CUST-ID TO WS-EXCP-KEY-DATA
+               ACCEPT WS-EXCP-TIMESTAMP FROM TIME
+               CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+                   WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+                   WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA
+           END-IF.
+
+       2600-CHECK-HOLD-STATUS.
+           IF CUST-ON-HOLD
+               ADD 1 TO WS-HOLD-BLOCKED-COUNT
+               DISPLAY 'Closure refused - account under hold: ' CUST-ID
+               DISPLAY 'Hold reason: ' CUST-HOLD-REASON
            END-IF.
 
        3000-PROCESS-CLOSURE.
+           MOVE ZERO TO WS-REFUND-AMOUNT.
+           MOVE 'Y' TO WS-REFUND-DELIVERABLE.
+
            IF WS-FINAL-BALANCE > ZERO
                MOVE WS-FINAL-BALANCE TO WS-REFUND-AMOUNT
                DISPLAY 'Refund amount: ' WS-REFUND-AMOUNT
+               PERFORM 3100-CHECK-REFUND-DELIVERABILITY
            END-IF.
 
            MOVE 'CLOSED' TO CUST-STATUS.
@@ -72,10 +211,122 @@
                DISPLAY 'Account closed successfully'
            ELSE
                DISPLAY 'Account closure failed: ' WS-SQLCODE
+               MOVE 'Y' TO WS-RUN-ERROR-FLAG
+               MOVE '3000-PROCESS-CLOSURE' TO WS-EXCP-PARAGRAPH
+               MOVE WS-SQLCODE TO WS-EXCP-CODE
+               MOVE CUST-ID TO WS-EXCP-KEY-DATA
+               ACCEPT WS-EXCP-TIMESTAMP FROM TIME
+               CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+                   WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+                   WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA
+           END-IF.
+
+           IF WS-REFUND-AMOUNT > ZERO AND REFUND-UNDELIVERABLE
+               PERFORM 3200-WRITE-ESCHEATMENT-RECORD
+           END-IF.
+
+       3100-CHECK-REFUND-DELIVERABILITY.
+      * Refunds are mailed to the mailing address when one is on
+      * file; otherwise they fall back to the legal/billing address.
+      * If neither is usable the refund cannot be sent and becomes
+      * unclaimed property subject to escheatment.
+           IF CUST-MAILING-STREET NOT = SPACES
+                  AND CUST-MAILING-ZIP NOT = ZERO
+               MOVE CUST-MAILING-STREET TO ESC-MAIL-STREET
+               MOVE CUST-MAILING-CITY TO ESC-MAIL-CITY
+               MOVE CUST-MAILING-STATE TO ESC-MAIL-STATE
+               MOVE CUST-MAILING-ZIP TO ESC-MAIL-ZIP
+           ELSE
+               IF CUST-STREET = SPACES OR CUST-ZIP = ZERO
+                   MOVE 'N' TO WS-REFUND-DELIVERABLE
+                   DISPLAY 'Refund undeliverable - no address on file'
+               ELSE
+                   MOVE CUST-STREET TO ESC-MAIL-STREET
+                   MOVE CUST-CITY TO ESC-MAIL-CITY
+                   MOVE CUST-STATE TO ESC-MAIL-STATE
+                   MOVE CUST-ZIP TO ESC-MAIL-ZIP
+               END-IF
+           END-IF.
+
+       3200-WRITE-ESCHEATMENT-RECORD.
+           MOVE CUST-ID TO ESC-CUST-ID.
+           MOVE CUST-NAME TO ESC-CUST-NAME.
+           MOVE WS-REFUND-AMOUNT TO ESC-REFUND-AMOUNT.
+           MOVE WS-CLOSE-REASON TO ESC-CLOSE-REASON.
+
+           WRITE ESCHEATMENT-RECORD.
+
+           ADD 1 TO WS-ESCHEATMENT-COUNT.
+           DISPLAY 'Refund held for escheatment: ' CUST-ID.
+
+       5000-BATCH-DORMANCY-SWEEP.
+           DISPLAY 'Dormancy sweep starting - inactive over '
+               WS-DORMANCY-DAYS ' days, balance at or near zero'.
+           MOVE 'DM' TO WS-CLOSE-REASON-CODE.
+           PERFORM 1100-SET-CLOSE-REASON.
+
+           EXEC SQL
+               DECLARE DORMANT_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID
+               FROM CUSTOMERS
+               WHERE STATUS = 'ACTIVE'
+                 AND BALANCE <= :WS-DORMANCY-BALANCE-LIMIT
+                 AND LAST_ACTIVITY <
+                     CURRENT DATE - :WS-DORMANCY-DAYS DAYS
+           END-EXEC.
+
+           EXEC SQL
+               OPEN DORMANT_CURSOR
+           END-EXEC.
+
+           PERFORM 5100-PROCESS-DORMANT-ACCOUNT UNTIL EOF-REACHED.
+
+           EXEC SQL
+               CLOSE DORMANT_CURSOR
+           END-EXEC.
+
+           DISPLAY 'Dormancy sweep complete - accounts closed: '
+               WS-DORMANT-COUNT.
+
+       5100-PROCESS-DORMANT-ACCOUNT.
+           EXEC SQL
+               FETCH DORMANT_CURSOR
+               INTO :CUST-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               IF WS-SQLCODE NOT = ZERO
+                   DISPLAY 'Dormant cursor fetch failed: ' WS-SQLCODE
+                   MOVE 'Y' TO WS-RUN-ERROR-FLAG
+                   MOVE '5100-PROCESS-DORMANT-ACCOUNT'
+                       TO WS-EXCP-PARAGRAPH
+                   MOVE WS-SQLCODE TO WS-EXCP-CODE
+                   MOVE CUST-ID TO WS-EXCP-KEY-DATA
+                   ACCEPT WS-EXCP-TIMESTAMP FROM TIME
+                   CALL 'EXCP-LOG' USING WS-EXCP-PROGRAM,
+                       WS-EXCP-PARAGRAPH, WS-EXCP-CODE,
+                       WS-EXCP-TIMESTAMP, WS-EXCP-KEY-DATA
+                   MOVE 'Y' TO WS-EOF-FLAG
+               ELSE
+                   PERFORM 2000-RETRIEVE-CUSTOMER
+                   PERFORM 2600-CHECK-HOLD-STATUS
+                   IF CUST-NOT-ON-HOLD
+                       PERFORM 3000-PROCESS-CLOSURE
+                       ADD 1 TO WS-DORMANT-COUNT
+                   END-IF
+               END-IF
            END-IF.
 
        4000-FINALIZE.
+           CLOSE ESCHEATMENT-FILE.
            DISPLAY 'Account Closure Process Complete'.
            DISPLAY 'Reason: ' WS-CLOSE-REASON.
            DISPLAY 'Final balance refunded: ' WS-REFUND-AMOUNT.
            DISPLAY 'Customer ID: ' CUST-ID.
+           DISPLAY 'Refunds held for escheatment: '
+               WS-ESCHEATMENT-COUNT.
+           DISPLAY 'Closures blocked by legal/regulatory hold: '
+               WS-HOLD-BLOCKED-COUNT.
