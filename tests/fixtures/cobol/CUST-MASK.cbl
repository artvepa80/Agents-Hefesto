@@ -0,0 +1,149 @@
+      *****************************************************************
+      * Purpose: Masks CUST-NAME, CUST-PHONE, and CUST-EMAIL on a flat
+      *          CUSTOMERS extract before it is allowed to land in a
+      *          non-production environment, so a QA/test refresh never
+      *          carries real customer contact data. Every other field
+      *          on the extract passes through unchanged.
+      * Rules: None (new batch program)
+      * Expected: 0 findings
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-MASK.
+       AUTHOR. SECURITY-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO 'CUSTEXT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MASKED-EXTRACT-FILE ASSIGN TO 'CUSTMASK'
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Production-shaped CUSTOMERS extract - one record per customer,
+      * laid out the same as CUSTOMER-RECORD in CUST-RECORD.cpy.
+       FD  CUSTOMER-EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EXT-CUST-ID              PIC 9(9).
+           05  EXT-CUST-NAME            PIC X(50).
+           05  EXT-CUST-STREET          PIC X(40).
+           05  EXT-CUST-CITY            PIC X(30).
+           05  EXT-CUST-STATE           PIC X(2).
+           05  EXT-CUST-ZIP             PIC 9(5).
+           05  EXT-CUST-PHONE           PIC X(15).
+           05  EXT-CUST-EMAIL           PIC X(50).
+           05  EXT-CUST-CURRENCY-CODE   PIC X(3).
+           05  EXT-CUST-STATUS          PIC X(10).
+
+      * Same shape as the input extract - CUST-NAME, CUST-PHONE, and
+      * CUST-EMAIL are overwritten with scrambled values before this
+      * record is written; every other field is copied through as-is.
+       FD  MASKED-EXTRACT-FILE.
+       01  MASKED-RECORD.
+           05  MSK-CUST-ID              PIC 9(9).
+           05  MSK-CUST-NAME            PIC X(50).
+           05  MSK-CUST-STREET          PIC X(40).
+           05  MSK-CUST-CITY            PIC X(30).
+           05  MSK-CUST-STATE           PIC X(2).
+           05  MSK-CUST-ZIP             PIC 9(5).
+           05  MSK-CUST-PHONE           PIC X(15).
+           05  MSK-CUST-EMAIL           PIC X(50).
+           05  MSK-CUST-CURRENCY-CODE   PIC X(3).
+           05  MSK-CUST-STATUS          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  EOF-REACHED              VALUE 'Y'.
+       01  WS-RECORDS-MASKED            PIC 9(7) VALUE ZERO.
+
+      * Scrambling work fields - the masked phone number and the
+      * pseudonymized name/email are all derived from CUST-ID, so the
+      * same customer always masks to the same non-prod identity
+      * instead of a different one on every refresh.
+       01  WS-PHONE-SCRAMBLE            PIC 9(9).
+       01  WS-PHONE-DISCARD             PIC 9(2).
+       01  WS-PHONE-DIGITS              PIC 9(7).
+       01  WS-PHONE-EXCHANGE            PIC 9(3).
+       01  WS-PHONE-LINE                PIC 9(4).
+       01  WS-ID-DISPLAY                PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-MASK-EXTRACT.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'Customer Extract Masking Utility Started'.
+           OPEN INPUT CUSTOMER-EXTRACT-FILE.
+           OPEN OUTPUT MASKED-EXTRACT-FILE.
+           PERFORM 1100-READ-EXTRACT.
+
+       1100-READ-EXTRACT.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MASK-EXTRACT.
+           PERFORM 2100-MASK-ONE-RECORD
+               UNTIL EOF-REACHED.
+
+       2100-MASK-ONE-RECORD.
+           MOVE EXT-CUST-ID TO MSK-CUST-ID.
+           MOVE EXT-CUST-STREET TO MSK-CUST-STREET.
+           MOVE EXT-CUST-CITY TO MSK-CUST-CITY.
+           MOVE EXT-CUST-STATE TO MSK-CUST-STATE.
+           MOVE EXT-CUST-ZIP TO MSK-CUST-ZIP.
+           MOVE EXT-CUST-CURRENCY-CODE TO MSK-CUST-CURRENCY-CODE.
+           MOVE EXT-CUST-STATUS TO MSK-CUST-STATUS.
+
+           PERFORM 2200-MASK-NAME.
+           PERFORM 2300-MASK-EMAIL.
+           PERFORM 2400-MASK-PHONE.
+
+           WRITE MASKED-RECORD.
+           ADD 1 TO WS-RECORDS-MASKED.
+
+           PERFORM 1100-READ-EXTRACT.
+
+       2200-MASK-NAME.
+           MOVE EXT-CUST-ID TO WS-ID-DISPLAY.
+           MOVE SPACES TO MSK-CUST-NAME.
+           STRING 'CUSTOMER-' DELIMITED BY SIZE
+               WS-ID-DISPLAY DELIMITED BY SIZE
+               INTO MSK-CUST-NAME.
+
+       2300-MASK-EMAIL.
+           MOVE SPACES TO MSK-CUST-EMAIL.
+           STRING 'cust' DELIMITED BY SIZE
+               WS-ID-DISPLAY DELIMITED BY SIZE
+               '@masked.example' DELIMITED BY SIZE
+               INTO MSK-CUST-EMAIL.
+
+      * A scrambled-but-deterministic phone number, derived from the
+      * customer ID arithmetically rather than carrying the real
+      * number through in any form.
+       2400-MASK-PHONE.
+           COMPUTE WS-PHONE-SCRAMBLE =
+               (EXT-CUST-ID * 7) + 13.
+           DIVIDE WS-PHONE-SCRAMBLE BY 10000000
+               GIVING WS-PHONE-DISCARD
+               REMAINDER WS-PHONE-DIGITS.
+           DIVIDE WS-PHONE-DIGITS BY 10000
+               GIVING WS-PHONE-EXCHANGE
+               REMAINDER WS-PHONE-LINE.
+           MOVE SPACES TO MSK-CUST-PHONE.
+           STRING '555-' DELIMITED BY SIZE
+               WS-PHONE-EXCHANGE DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WS-PHONE-LINE DELIMITED BY SIZE
+               INTO MSK-CUST-PHONE.
+
+       3000-FINALIZE.
+           CLOSE CUSTOMER-EXTRACT-FILE.
+           CLOSE MASKED-EXTRACT-FILE.
+           DISPLAY 'Customer Extract Masking Utility Complete'.
+           DISPLAY 'Records masked: ' WS-RECORDS-MASKED.
